@@ -1,43 +1,1475 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Cadastro de condicoes/clientes - menu de manutencao.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICOES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIEMSTR ASSIGN TO "CLIEMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CHAVE
+               FILE STATUS IS WS-FS-CLIEMSTR.
+
+           SELECT CLIECTL ASSIGN TO "CLIECTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIECTL.
+
+           SELECT CLIEHIST ASSIGN TO "CLIEHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIEHIST.
+
+           SELECT CLIAUDIT ASSIGN TO "CLIAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIAUDIT.
+
+           SELECT CEPFAIXA ASSIGN TO "CEPFAIXA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CEPFAIXA.
+
+           SELECT CLIELOTE ASSIGN TO "CLIELOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIELOTE.
+
+           SELECT CLIELCKP ASSIGN TO "CLIELCKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIELCKP.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIEMSTR
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENTE-REG.
+           COPY CLIENTE.
+
+       FD  CLIECTL
+           LABEL RECORDS ARE STANDARD.
+       01  CLI-CTL-REG.
+           COPY CLICTL.
+
+       FD  CLIEHIST
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENTE-HIST-REG.
+           COPY CLIHIST.
+
+       FD  CLIAUDIT
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REG.
+           COPY AUDITLOG.
+
+       FD  CEPFAIXA
+           LABEL RECORDS ARE STANDARD.
+       01  CEP-FAIXA-REG.
+           COPY CEPFAIX.
+
+       FD  CLIELOTE
+           LABEL RECORDS ARE STANDARD.
+       01  LOTE-REG.
+           COPY LOTEREG.
+
+       FD  CLIELCKP
+           LABEL RECORDS ARE STANDARD.
+       01  LOTE-CKPT-REG.
+           COPY LOTECKPT.
+
        WORKING-STORAGE SECTION.
 
-       77 WS-OPCAO PIC 9(1).
-       77 WS-OPERACAO PIC X(1).
+       77 WS-OPCAO              PIC 9(1).
+       77 WS-OPERACAO           PIC X(1).
+       77 WS-ULT-CHAVE          PIC 9(06) VALUE ZERO.
+
+       01  WS-STATUS-AREA.
+           03 WS-FS-CLIEMSTR    PIC X(02).
+           03 WS-FS-CLIECTL     PIC X(02).
+           03 WS-FS-CLIEHIST    PIC X(02).
+           03 WS-FS-CLIAUDIT    PIC X(02).
+           03 WS-FS-CEPFAIXA    PIC X(02).
+           03 WS-FS-CLIELOTE    PIC X(02).
+           03 WS-FS-CLIELCKP    PIC X(02).
+
+       77 WS-NOME               PIC X(30).
+
+       77 WS-FIM-CEPFAIXA       PIC X(01) VALUE 'N'.
+           88 FIM-CEPFAIXA      VALUE 'S'.
+
+       01  WS-TAB-CEPFAIXA.
+           03 WS-QTD-FAIXAS     PIC 9(03) VALUE ZERO.
+           03 WS-FAIXA OCCURS 30 TIMES INDEXED BY WS-IDX-FAIXA.
+               05 WS-FAIXA-UF       PIC X(02).
+               05 WS-FAIXA-INICIO   PIC 9(08).
+               05 WS-FAIXA-FIM      PIC 9(08).
+               05 WS-FAIXA-QTD      PIC 9(05).
+
+       77 WS-CEP-VALIDO         PIC X(01).
+           88 CEP-VALIDO        VALUE 'S'.
+
+       77 WS-REGIAO-ACHADA      PIC X(01).
+           88 REGIAO-ACHADA     VALUE 'S'.
+
+       77 WS-FIM-CLIEMSTR       PIC X(01) VALUE 'N'.
+           88 FIM-CLIEMSTR      VALUE 'S'.
+
+       77 WS-FIM-CLIELOTE       PIC X(01) VALUE 'N'.
+           88 FIM-CLIELOTE      VALUE 'S'.
+
+       77 WS-FIM-SUBMENU        PIC X(01) VALUE 'N'.
+           88 FIM-SUBMENU       VALUE 'S'.
+
+       77 WS-LOTE-CKPT-INICIO   PIC 9(06) VALUE ZERO.
+       77 WS-LOTE-SEQ-ATUAL     PIC 9(06) VALUE ZERO.
+
+       01  WS-LOTE-CONTADORES.
+           03 WS-LOTE-A-OK      PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-A-ERRO    PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-B-OK      PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-B-ERRO    PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-C-OK      PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-C-ERRO    PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-D-OK      PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-D-ERRO    PIC 9(05) VALUE ZERO.
+           03 WS-LOTE-INVALIDO  PIC 9(05) VALUE ZERO.
+
+       77 WS-TIPO-BUSCA         PIC 9(01).
+       77 WS-BUSCA-TERMO        PIC X(15).
+       77 WS-BUSCA-CEP          PIC 9(08).
+       77 WS-QTD-ENCONTRADOS    PIC 9(04) VALUE ZERO.
+       77 WS-QTD-NA-TELA        PIC 9(02) VALUE ZERO.
+       77 WS-TAM-PAGINA         PIC 9(02) VALUE 5.
+       77 WS-POS-BUSCA          PIC 9(02).
+       77 WS-POS-MAX            PIC 9(02).
+       77 WS-TERMO-LEN          PIC 9(02).
+       77 WS-CASOU              PIC X(01).
+       77 WS-TECLA-CONTINUAR    PIC X(01).
+
+       77 WS-ALTERAR-OK         PIC X(01).
+           88 ALTERAR-LOCALIZADO VALUE 'S'.
+
+       77 WS-CLIENTE-DUPLICADO  PIC X(01).
+           88 CLIENTE-DUPLICADO VALUE 'S'.
+
+       77 WS-CHAVE-BUSCA        PIC 9(06).
+       77 WS-DATA-SISTEMA       PIC 9(08).
+       77 WS-HORA-SISTEMA       PIC 9(06).
+       77 WS-OPERADOR-ID        PIC X(08) VALUE SPACES.
+
+       77 WS-LOGRADOURO-ANTES   PIC X(20).
+       77 WS-LOGRADOURO-NOVO    PIC X(20).
+       77 WS-NUMERO-ANTES       PIC 9(05).
+       77 WS-NUMERO-NOVO        PIC 9(05).
+       77 WS-COMPLEMENTO-ANTES  PIC X(10).
+       77 WS-COMPLEMENTO-NOVO   PIC X(10).
+       77 WS-BAIRRO-ANTES       PIC X(15).
+       77 WS-BAIRRO-NOVO        PIC X(15).
+       77 WS-CIDADE-ANTES       PIC X(20).
+       77 WS-CIDADE-NOVO        PIC X(20).
+       77 WS-UF-ANTES           PIC X(02).
+       77 WS-UF-NOVO            PIC X(02).
+       77 WS-CEP-ANTES          PIC 9(08).
+       77 WS-CEP-NOVO           PIC 9(08).
+
+       77 WS-LOGRADOURO-CAPTURADO  PIC X(20).
+       77 WS-NUMERO-CAPTURADO      PIC 9(05).
+       77 WS-COMPLEMENTO-CAPTURADO PIC X(10).
+       77 WS-BAIRRO-CAPTURADO      PIC X(15).
+       77 WS-CIDADE-CAPTURADO      PIC X(20).
+       77 WS-UF-CAPTURADO          PIC X(02).
+       77 WS-CEP-CAPTURADO         PIC 9(08).
+
+       77 WS-AUDIT-OPERACAO     PIC X(01).
+       77 WS-AUDIT-CHAVE        PIC 9(06).
+       77 WS-AUDIT-RESULTADO    PIC X(01).
+       77 WS-AUDIT-DESCRICAO    PIC X(40).
+
+       77 WS-QTD-GERAL-REGIOES  PIC 9(06) VALUE ZERO.
+
+       77 WS-QTD-ERRO-MENU      PIC 9(02) VALUE ZERO.
+       77 WS-MAX-ERRO-MENU      PIC 9(02) VALUE 3.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-MENU-PRINCIPAL UNTIL WS-OPCAO = 2
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - DESCOBRE A ULTIMA CHAVE DE CLIENTE JA
+      * ATRIBUIDA, LENDO O ARQUIVO DE CONTROLE CLIECTL.  SE O ARQUIVO
+      * AINDA NAO EXISTE (PRIMEIRA EXECUCAO), PARTE DA CHAVE ZERO.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'ID DO OPERADOR:'
+           ACCEPT WS-OPERADOR-ID
+
+           MOVE ZERO TO WS-ULT-CHAVE
+           OPEN INPUT CLIECTL
+           IF WS-FS-CLIECTL EQUAL '00'
+               READ CLIECTL
+               IF WS-FS-CLIECTL EQUAL '00'
+                   MOVE CLI-CTL-ULT-CHAVE TO WS-ULT-CHAVE
+               END-IF
+               CLOSE CLIECTL
+           END-IF
+
+           PERFORM 1100-CARREGAR-FAIXAS-CEP
+               THRU 1100-CARREGAR-FAIXAS-CEP-EXIT.
+
+      ******************************************************************
+      * 1100-CARREGAR-FAIXAS-CEP - LE O ARQUIVO DE REFERENCIA CEPFAIXA
+      * E CARREGA A TABELA WS-FAIXA EM MEMORIA, USADA PARA VALIDAR O
+      * CEP DIGITADO EM INCLUIR/ALTERAR.  SE O ARQUIVO NAO EXISTIR,
+      * A TABELA FICA VAZIA E A VALIDACAO DE CEP REJEITA TUDO.
+      ******************************************************************
+       1100-CARREGAR-FAIXAS-CEP.
+           MOVE ZERO TO WS-QTD-FAIXAS
+           MOVE 'N'  TO WS-FIM-CEPFAIXA
+           OPEN INPUT CEPFAIXA
+           IF WS-FS-CEPFAIXA NOT EQUAL '00'
+               GO TO 1100-CARREGAR-FAIXAS-CEP-EXIT
+           END-IF
+
+           PERFORM UNTIL FIM-CEPFAIXA
+               READ CEPFAIXA
+                   AT END
+                       SET FIM-CEPFAIXA TO TRUE
+                   NOT AT END
+                       IF WS-QTD-FAIXAS < 30
+                         ADD 1 TO WS-QTD-FAIXAS
+                         MOVE CEPF-UF
+                             TO WS-FAIXA-UF (WS-QTD-FAIXAS)
+                         MOVE CEPF-INICIO
+                             TO WS-FAIXA-INICIO (WS-QTD-FAIXAS)
+                         MOVE CEPF-FIM
+                             TO WS-FAIXA-FIM (WS-QTD-FAIXAS)
+                       ELSE
+                         DISPLAY 'CEPFAIXA COM MAIS DE 30 FAIXAS - '
+                             'REGISTROS EXCEDENTES IGNORADOS'
+                         SET FIM-CEPFAIXA TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CEPFAIXA.
+       1100-CARREGAR-FAIXAS-CEP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-VALIDAR-CEP - CONFERE SE WS-CEP CAI DENTRO DE ALGUMA DAS
+      * FAIXAS VALIDAS CARREGADAS DE CEPFAIXA.  RESULTADO EM
+      * WS-CEP-VALIDO ('S'/'N').
+      ******************************************************************
+       3100-VALIDAR-CEP.
+           MOVE 'N' TO WS-CEP-VALIDO
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WS-IDX-FAIXA > WS-QTD-FAIXAS OR CEP-VALIDO
+               IF WS-CEP GREATER THAN OR EQUAL TO
+                       WS-FAIXA-INICIO (WS-IDX-FAIXA)
+                   AND WS-CEP LESS THAN OR EQUAL TO
+                       WS-FAIXA-FIM (WS-IDX-FAIXA)
+                   MOVE 'S' TO WS-CEP-VALIDO
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 2000-MENU-PRINCIPAL - MENU DE MAIS ALTO NIVEL.
+      ******************************************************************
+       2000-MENU-PRINCIPAL.
            DISPLAY '***************************************************'
-           DISPLAY '1 - ENTRAR | 2 - SAIR'
+           DISPLAY '1 - ENTRAR | 2 - SAIR | 3 - PROCESSAR LOTE'
+           DISPLAY '4 - RELATORIO REGIONAL'
            DISPLAY 'ESCOLHA A OPCAO:'
            ACCEPT WS-OPCAO
 
            IF WS-OPCAO EQUAL 1
-               DISPLAY '***********************************************'
-               DISPLAY 'A - INCLUIR | B - CONSULTAR | C - EXCLUIR '
+               MOVE ZERO TO WS-QTD-ERRO-MENU
+               PERFORM 2100-MENU-OPERACAO
+           ELSE IF WS-OPCAO EQUAL 2
+               MOVE ZERO TO WS-QTD-ERRO-MENU
+               DISPLAY 'SAINDO...'
+           ELSE IF WS-OPCAO EQUAL 3
+               MOVE ZERO TO WS-QTD-ERRO-MENU
+               PERFORM 8000-PROCESSAR-LOTE THRU 8000-PROCESSAR-LOTE-EXIT
+           ELSE IF WS-OPCAO EQUAL 4
+               MOVE ZERO TO WS-QTD-ERRO-MENU
+               PERFORM 8500-RELATORIO-REGIONAL
+                   THRU 8500-RELATORIO-REGIONAL-EXIT
+           ELSE
+               ADD 1 TO WS-QTD-ERRO-MENU
+               DISPLAY 'OPCAO INVALIDA'
+               MOVE 'OPCAO DE MENU INVALIDA' TO WS-AUDIT-DESCRICAO
+               PERFORM 2900-AUDITAR-MENU-INVALIDO
+               IF WS-QTD-ERRO-MENU >= WS-MAX-ERRO-MENU
+                   DISPLAY 'EXCESSO DE OPCOES INVALIDAS - SESSAO'
+                   DISPLAY 'ENCERRADA'
+                   MOVE 2 TO WS-OPCAO
+               END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+      ******************************************************************
+      * 2100-MENU-OPERACAO - SUBMENU DE OPERACOES SOBRE O CLIENTE.
+      ******************************************************************
+       2100-MENU-OPERACAO.
+           MOVE 'N' TO WS-FIM-SUBMENU
+           PERFORM UNTIL FIM-SUBMENU OR WS-OPCAO EQUAL 2
+               DISPLAY '*******************************************'
+               DISPLAY 'A-INCLUIR B-CONSULTAR C-EXCLUIR'
+               DISPLAY 'D-ALTERAR E-REATIVAR'
                DISPLAY 'ESCOLHA A OPERACAO:'
                ACCEPT WS-OPERACAO
 
                EVALUATE WS-OPERACAO
-                   WHEN 'A' DISPLAY 'ENTRANDO NA OP. A'
-                   WHEN 'B' DISPLAY 'ENTRANDO NA OP. B'
-                   WHEN 'C' DISPLAY 'ENTRANDO NA OP. C'
-                   WHEN OTHER DISPLAY 'OP. INVALIDA'
+                   WHEN 'A'
+                       MOVE ZERO TO WS-QTD-ERRO-MENU
+                       PERFORM 3000-INCLUIR THRU 3000-INCLUIR-EXIT
+                       SET FIM-SUBMENU TO TRUE
+                   WHEN 'B'
+                       MOVE ZERO TO WS-QTD-ERRO-MENU
+                       PERFORM 4000-CONSULTAR THRU 4000-CONSULTAR-EXIT
+                       SET FIM-SUBMENU TO TRUE
+                   WHEN 'C'
+                       MOVE ZERO TO WS-QTD-ERRO-MENU
+                       PERFORM 5000-EXCLUIR THRU 5000-EXCLUIR-EXIT
+                       SET FIM-SUBMENU TO TRUE
+                   WHEN 'D'
+                       MOVE ZERO TO WS-QTD-ERRO-MENU
+                       PERFORM 6000-ALTERAR THRU 6000-ALTERAR-EXIT
+                       SET FIM-SUBMENU TO TRUE
+                   WHEN 'E'
+                       MOVE ZERO TO WS-QTD-ERRO-MENU
+                       PERFORM 5100-REATIVAR THRU 5100-REATIVAR-EXIT
+                       SET FIM-SUBMENU TO TRUE
+                   WHEN OTHER
+                       ADD 1 TO WS-QTD-ERRO-MENU
+                       DISPLAY 'OP. INVALIDA'
+                       MOVE 'OPERACAO DE SUBMENU INVALIDA'
+                           TO WS-AUDIT-DESCRICAO
+                       PERFORM 2900-AUDITAR-MENU-INVALIDO
+                       IF WS-QTD-ERRO-MENU >= WS-MAX-ERRO-MENU
+                           DISPLAY 'EXCESSO DE OPCOES INVALIDAS - '
+                               'SESSAO ENCERRADA'
+                           MOVE 2 TO WS-OPCAO
+                           SET FIM-SUBMENU TO TRUE
+                       END-IF
                END-EVALUATE
-           ELSE IF WS-OPCAO EQUAL 2
-               DISPLAY 'SAINDO...'
-               EXIT PROGRAM
+           END-PERFORM.
+
+      ******************************************************************
+      * 2900-AUDITAR-MENU-INVALIDO - REGISTRA NA AUDITORIA UMA ENTRADA
+      * INVALIDA NO MENU PRINCIPAL OU NO SUBMENU DE OPERACOES.
+      ******************************************************************
+       2900-AUDITAR-MENU-INVALIDO.
+           MOVE 'M' TO WS-AUDIT-OPERACAO
+           MOVE ZERO TO WS-AUDIT-CHAVE
+           MOVE 'N' TO WS-AUDIT-RESULTADO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+
+      ******************************************************************
+      * 3000-INCLUIR - CAPTURA OS DADOS DO CLIENTE E GRAVA UM NOVO
+      * REGISTRO NO ARQUIVO MESTRE CLIEMSTR.
+      ******************************************************************
+       3000-INCLUIR.
+           DISPLAY 'INCLUSAO DE CLIENTE'
+           DISPLAY 'NOME DO CLIENTE:'
+           ACCEPT WS-NOME
+
+           DISPLAY 'LOGRADOURO:'
+           ACCEPT WS-LOGRADOURO
+           DISPLAY 'NUMERO:'
+           ACCEPT WS-NUMERO
+           DISPLAY 'COMPLEMENTO:'
+           ACCEPT WS-COMPLEMENTO
+           DISPLAY 'BAIRRO:'
+           ACCEPT WS-BAIRRO
+           DISPLAY 'CIDADE:'
+           ACCEPT WS-CIDADE
+           DISPLAY 'UF:'
+           ACCEPT WS-UF
+           DISPLAY 'CEP:'
+           ACCEPT WS-CEP
+           PERFORM 3100-VALIDAR-CEP
+           PERFORM UNTIL CEP-VALIDO
+               DISPLAY 'CEP FORA DA FAIXA VALIDA - DIGITE NOVAMENTE:'
+               ACCEPT WS-CEP
+               PERFORM 3100-VALIDAR-CEP
+           END-PERFORM
+
+           PERFORM 3010-VERIFICAR-DUPLICIDADE
+               THRU 3010-VERIFICAR-DUPLICIDADE-EXIT
+           IF CLIENTE-DUPLICADO
+               DISPLAY 'CLIENTE JA CADASTRADO COM ESTE NOME E CEP'
+               MOVE 'A'               TO WS-AUDIT-OPERACAO
+               MOVE ZERO              TO WS-AUDIT-CHAVE
+               MOVE 'N'               TO WS-AUDIT-RESULTADO
+               MOVE 'CLIENTE DUPLICADO (NOME+CEP)'
+                   TO WS-AUDIT-DESCRICAO
+               PERFORM 7000-GRAVAR-AUDITORIA
+               GO TO 3000-INCLUIR-EXIT
+           END-IF
+
+           PERFORM 3050-GRAVAR-NOVO-CLIENTE.
+       3000-INCLUIR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3010-VERIFICAR-DUPLICIDADE - VARRE O CLIEMSTR PROCURANDO UM
+      * REGISTRO COM O MESMO NOME E CEP JA CAPTURADOS EM WS-NOME E
+      * WS-CEP, INDEPENDENTE DO STATUS.  WS-CLIENTE-DUPLICADO INDICA O
+      * RESULTADO.  COMO CLIENTE-REG (E, POR TABELA, WS-LOGRADOURO/.../
+      * WS-CEP) E RELIDO A CADA REGISTRO VARRIDO, OS DADOS DO CLIENTE
+      * CANDIDATO SAO GUARDADOS EM WS-*-CAPTURADO ANTES DA VARREDURA E
+      * RESTAURADOS AO FINAL.  USADA TANTO POR 3000-INCLUIR (DIGITACAO)
+      * QUANTO POR 8110-LOTE-INCLUIR (PROCESSAMENTO EM LOTE).
+      * OBS: VARREDURA SEQUENCIAL COMPLETA A CADA CHAMADA - EM LOTES
+      * GRANDES, O CUSTO CRESCE COM O TAMANHO DO CLIEMSTR.  LIMITACAO
+      * CONHECIDA; UMA CHAVE ALTERNATIVA POR NOME+CEP ELIMINARIA A
+      * VARREDURA SE O VOLUME DE LOTE JUSTIFICAR A MUDANCA.
+      ******************************************************************
+       3010-VERIFICAR-DUPLICIDADE.
+           MOVE 'N' TO WS-CLIENTE-DUPLICADO
+           MOVE 'N' TO WS-FIM-CLIEMSTR
+
+           MOVE WS-LOGRADOURO  TO WS-LOGRADOURO-CAPTURADO
+           MOVE WS-NUMERO      TO WS-NUMERO-CAPTURADO
+           MOVE WS-COMPLEMENTO TO WS-COMPLEMENTO-CAPTURADO
+           MOVE WS-BAIRRO      TO WS-BAIRRO-CAPTURADO
+           MOVE WS-CIDADE      TO WS-CIDADE-CAPTURADO
+           MOVE WS-UF          TO WS-UF-CAPTURADO
+           MOVE WS-CEP         TO WS-CEP-CAPTURADO
+
+           OPEN INPUT CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               GO TO 3010-RESTAURAR-CAPTURADOS
+           END-IF
+
+           PERFORM UNTIL FIM-CLIEMSTR OR CLIENTE-DUPLICADO
+               READ CLIEMSTR NEXT RECORD
+                   AT END
+                       SET FIM-CLIEMSTR TO TRUE
+                   NOT AT END
+                       IF CLI-NOME EQUAL WS-NOME
+                           AND WS-CEP EQUAL WS-CEP-CAPTURADO
+                           MOVE 'S' TO WS-CLIENTE-DUPLICADO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CLIEMSTR.
+       3010-RESTAURAR-CAPTURADOS.
+           MOVE WS-LOGRADOURO-CAPTURADO  TO WS-LOGRADOURO
+           MOVE WS-NUMERO-CAPTURADO      TO WS-NUMERO
+           MOVE WS-COMPLEMENTO-CAPTURADO TO WS-COMPLEMENTO
+           MOVE WS-BAIRRO-CAPTURADO      TO WS-BAIRRO
+           MOVE WS-CIDADE-CAPTURADO      TO WS-CIDADE
+           MOVE WS-UF-CAPTURADO          TO WS-UF
+           MOVE WS-CEP-CAPTURADO         TO WS-CEP.
+       3010-VERIFICAR-DUPLICIDADE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3050-GRAVAR-NOVO-CLIENTE - GRAVA O REGISTRO DE CLIENTE NO
+      * CLIEMSTR A PARTIR DOS CAMPOS JA CAPTURADOS E VALIDADOS EM
+      * WS-NOME/WS-LOGRADOURO/.../WS-CEP, ATUALIZA O CONTROLE DE CHAVE
+      * E GRAVA A AUDITORIA.  USADA TANTO POR 3000-INCLUIR (DIGITACAO)
+      * QUANTO POR 8110-LOTE-INCLUIR (PROCESSAMENTO EM LOTE).
+      ******************************************************************
+       3050-GRAVAR-NOVO-CLIENTE.
+           ADD 1 TO WS-ULT-CHAVE
+
+           MOVE WS-ULT-CHAVE    TO CLI-CHAVE
+           MOVE WS-NOME         TO CLI-NOME
+           MOVE 'A'             TO CLI-STATUS
+           MOVE ZERO            TO CLI-DATA-ALTERACAO
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA TO CLI-DATA-INCLUSAO
+
+           OPEN I-O CLIEMSTR
+           IF WS-FS-CLIEMSTR EQUAL '35'
+               OPEN OUTPUT CLIEMSTR
+               CLOSE CLIEMSTR
+               OPEN I-O CLIEMSTR
+           END-IF
+           WRITE CLIENTE-REG
+               INVALID KEY
+                   DISPLAY 'CHAVE DE CLIENTE DUPLICADA: ' CLI-CHAVE
+                   CLOSE CLIEMSTR
+                   MOVE 'A'               TO WS-AUDIT-OPERACAO
+                   MOVE CLI-CHAVE         TO WS-AUDIT-CHAVE
+                   MOVE 'N'               TO WS-AUDIT-RESULTADO
+                   MOVE 'CHAVE DE CLIENTE DUPLICADA'
+                       TO WS-AUDIT-DESCRICAO
+                   PERFORM 7000-GRAVAR-AUDITORIA
+               NOT INVALID KEY
+                   CLOSE CLIEMSTR
+                   PERFORM 3900-GRAVAR-ULT-CHAVE
+                   DISPLAY 'CLIENTE INCLUIDO. CHAVE: ' CLI-CHAVE
+                   MOVE 'A'               TO WS-AUDIT-OPERACAO
+                   MOVE CLI-CHAVE         TO WS-AUDIT-CHAVE
+                   MOVE 'S'               TO WS-AUDIT-RESULTADO
+                   MOVE 'CLIENTE INCLUIDO'
+                       TO WS-AUDIT-DESCRICAO
+                   PERFORM 7000-GRAVAR-AUDITORIA
+           END-WRITE.
+
+      ******************************************************************
+      * 3900-GRAVAR-ULT-CHAVE - ATUALIZA O ARQUIVO DE CONTROLE COM A
+      * ULTIMA CHAVE DE CLIENTE ATRIBUIDA.
+      ******************************************************************
+       3900-GRAVAR-ULT-CHAVE.
+           MOVE WS-ULT-CHAVE TO CLI-CTL-ULT-CHAVE
+           OPEN OUTPUT CLIECTL
+           WRITE CLI-CTL-REG
+           CLOSE CLIECTL.
+
+      ******************************************************************
+      * 4000-CONSULTAR - PESQUISA CLIENTES POR NOME (PARCIAL) OU POR
+      * CEP (EXATO), EXIBINDO OS RESULTADOS COM PAGINACAO DE TELA.
+      ******************************************************************
+       4000-CONSULTAR.
+           DISPLAY 'CONSULTA DE CLIENTES'
+           DISPLAY 'BUSCAR POR: 1-NOME (PARCIAL)  2-CEP'
+           ACCEPT WS-TIPO-BUSCA
+
+           EVALUATE WS-TIPO-BUSCA
+               WHEN 1
+                   DISPLAY 'DIGITE PARTE DO NOME (15 POSICOES):'
+                   ACCEPT WS-BUSCA-TERMO
+                   IF WS-BUSCA-TERMO EQUAL SPACES
+                       DISPLAY 'TERMO DE BUSCA EM BRANCO'
+                       MOVE 'TERMO DE BUSCA EM BRANCO'
+                           TO WS-AUDIT-DESCRICAO
+                       PERFORM 4900-AUDITAR-CONSULTA-FALHA
+                       GO TO 4000-CONSULTAR-EXIT
+                   END-IF
+                   PERFORM 4250-CALCULAR-TAMANHO-TERMO
+               WHEN 2
+                   DISPLAY 'DIGITE O CEP:'
+                   ACCEPT WS-BUSCA-CEP
+               WHEN OTHER
+                   DISPLAY 'TIPO DE BUSCA INVALIDO'
+                   MOVE 'TIPO DE BUSCA INVALIDO' TO WS-AUDIT-DESCRICAO
+                   PERFORM 4900-AUDITAR-CONSULTA-FALHA
+                   GO TO 4000-CONSULTAR-EXIT
+           END-EVALUATE
+
+           MOVE ZERO TO WS-QTD-ENCONTRADOS
+           MOVE ZERO TO WS-QTD-NA-TELA
+           MOVE 'N' TO WS-FIM-CLIEMSTR
+
+           OPEN INPUT CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               DISPLAY 'NENHUM CLIENTE CADASTRADO AINDA'
+               MOVE 'NENHUM CLIENTE CADASTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 4900-AUDITAR-CONSULTA-FALHA
+               GO TO 4000-CONSULTAR-EXIT
+           END-IF
+
+           PERFORM UNTIL FIM-CLIEMSTR
+               READ CLIEMSTR NEXT RECORD
+                   AT END
+                       SET FIM-CLIEMSTR TO TRUE
+                   NOT AT END
+                       PERFORM 4200-VERIFICAR-OCORRENCIA
+               END-READ
+           END-PERFORM
+           CLOSE CLIEMSTR
+
+           IF WS-QTD-ENCONTRADOS EQUAL ZERO
+               DISPLAY 'NENHUM CLIENTE ENCONTRADO'
            ELSE
-               PERFORM MAIN-PROCEDURE
+               DISPLAY '---------------------------------------'
+               DISPLAY 'TOTAL ENCONTRADO: ' WS-QTD-ENCONTRADOS
            END-IF
 
-           STOP RUN.
+           MOVE 'B' TO WS-AUDIT-OPERACAO
+           MOVE ZERO TO WS-AUDIT-CHAVE
+           MOVE 'S' TO WS-AUDIT-RESULTADO
+           MOVE 'CONSULTA REALIZADA' TO WS-AUDIT-DESCRICAO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+       4000-CONSULTAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4900-AUDITAR-CONSULTA-FALHA - REGISTRA NA AUDITORIA UMA
+      * CONSULTA QUE NAO CHEGOU A SER EXECUTADA.
+      ******************************************************************
+       4900-AUDITAR-CONSULTA-FALHA.
+           MOVE 'B' TO WS-AUDIT-OPERACAO
+           MOVE ZERO TO WS-AUDIT-CHAVE
+           MOVE 'N' TO WS-AUDIT-RESULTADO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+
+      ******************************************************************
+      * 4200-VERIFICAR-OCORRENCIA - TESTA SE O REGISTRO LIDO CASA COM
+      * O CRITERIO DE BUSCA E, SE SIM, MANDA EXIBIR.
+      ******************************************************************
+       4200-VERIFICAR-OCORRENCIA.
+           MOVE 'N' TO WS-CASOU
+           EVALUATE WS-TIPO-BUSCA
+               WHEN 1
+                   PERFORM 4300-VERIFICAR-NOME
+                       THRU 4300-VERIFICAR-NOME-EXIT
+               WHEN 2
+                   IF WS-CEP EQUAL WS-BUSCA-CEP
+                       MOVE 'S' TO WS-CASOU
+                   END-IF
+           END-EVALUATE
+
+           IF WS-CASOU EQUAL 'S'
+               ADD 1 TO WS-QTD-ENCONTRADOS
+               PERFORM 4400-EXIBIR-CLIENTE
+           END-IF.
+
+      ******************************************************************
+      * 4250-CALCULAR-TAMANHO-TERMO - DESCARTA OS BRANCOS A DIREITA DO
+      * TERMO DIGITADO PARA QUE A BUSCA PARCIAL NAO EXIJA O NOME
+      * INTEIRO PARA CASAR.
+      ******************************************************************
+       4250-CALCULAR-TAMANHO-TERMO.
+           PERFORM VARYING WS-TERMO-LEN FROM 15 BY -1
+                   UNTIL WS-TERMO-LEN EQUAL ZERO
+                   OR WS-BUSCA-TERMO (WS-TERMO-LEN:1) NOT EQUAL SPACE
+               CONTINUE
+           END-PERFORM
+           COMPUTE WS-POS-MAX = 31 - WS-TERMO-LEN.
+
+      ******************************************************************
+      * 4300-VERIFICAR-NOME - PROCURA O TERMO DIGITADO EM QUALQUER
+      * POSICAO DO NOME DO CLIENTE (BUSCA PARCIAL).
+      ******************************************************************
+       4300-VERIFICAR-NOME.
+           IF WS-TERMO-LEN EQUAL ZERO
+               GO TO 4300-VERIFICAR-NOME-EXIT
+           END-IF
+           PERFORM VARYING WS-POS-BUSCA FROM 1 BY 1
+                   UNTIL WS-POS-BUSCA > WS-POS-MAX OR WS-CASOU EQUAL 'S'
+               IF CLI-NOME (WS-POS-BUSCA:WS-TERMO-LEN)
+                       EQUAL WS-BUSCA-TERMO (1:WS-TERMO-LEN)
+                   MOVE 'S' TO WS-CASOU
+               END-IF
+           END-PERFORM.
+       4300-VERIFICAR-NOME-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4400-EXIBIR-CLIENTE - MOSTRA UM REGISTRO ENCONTRADO E CONTROLA
+      * A PAGINACAO DE TELA (WS-TAM-PAGINA REGISTROS POR PAGINA).
+      ******************************************************************
+       4400-EXIBIR-CLIENTE.
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'CHAVE.......: ' CLI-CHAVE
+           DISPLAY 'NOME........: ' CLI-NOME
+           DISPLAY 'LOGRADOURO..: ' WS-LOGRADOURO
+           DISPLAY 'NUMERO......: ' WS-NUMERO
+           DISPLAY 'COMPLEMENTO.: ' WS-COMPLEMENTO
+           DISPLAY 'BAIRRO......: ' WS-BAIRRO
+           DISPLAY 'CIDADE......: ' WS-CIDADE
+           DISPLAY 'UF..........: ' WS-UF
+           DISPLAY 'CEP.........: ' WS-CEP
+           DISPLAY 'STATUS......: ' CLI-STATUS
+
+           ADD 1 TO WS-QTD-NA-TELA
+           IF WS-QTD-NA-TELA GREATER OR EQUAL WS-TAM-PAGINA
+               DISPLAY '--- FIM DA PAGINA - ENTER P/ CONTINUAR ---'
+               ACCEPT WS-TECLA-CONTINUAR
+               MOVE ZERO TO WS-QTD-NA-TELA
+           END-IF.
+
+      ******************************************************************
+      * 5000-EXCLUIR - EXCLUSAO LOGICA DE CLIENTE.  O REGISTRO E
+      * MARCADO COMO INATIVO NO CLIEMSTR E UMA COPIA COM A DATA/HORA
+      * DA EXCLUSAO E GRAVADA NO HISTORICO (CLIEHIST).
+      ******************************************************************
+       5000-EXCLUIR.
+           DISPLAY 'EXCLUSAO (LOGICA) DE CLIENTE'
+           DISPLAY 'DIGITE A CHAVE DO CLIENTE:'
+           ACCEPT WS-CHAVE-BUSCA
+
+           PERFORM 5010-EXCLUIR-NUCLEO THRU 5010-EXCLUIR-NUCLEO-EXIT.
+       5000-EXCLUIR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5010-EXCLUIR-NUCLEO - LOCALIZA O CLIENTE PELA CHAVE JA CARREGADA
+      * EM WS-CHAVE-BUSCA, INATIVA E GRAVA O HISTORICO/AUDITORIA.  USADA
+      * TANTO POR 5000-EXCLUIR (DIGITACAO) QUANTO POR 8130-LOTE-EXCLUIR
+      * (PROCESSAMENTO EM LOTE).
+      ******************************************************************
+       5010-EXCLUIR-NUCLEO.
+           MOVE 'N' TO WS-CASOU
+           OPEN I-O CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               DISPLAY 'NENHUM CLIENTE CADASTRADO AINDA'
+               MOVE 'NENHUM CLIENTE CADASTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 5900-AUDITAR-EXCLUIR-FALHA
+               GO TO 5010-EXCLUIR-NUCLEO-EXIT
+           END-IF
+
+           MOVE WS-CHAVE-BUSCA TO CLI-CHAVE
+           READ CLIEMSTR KEY IS CLI-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CASOU
+           END-READ
+
+           IF WS-CASOU NOT EQUAL 'S'
+               DISPLAY 'CLIENTE NAO ENCONTRADO'
+               CLOSE CLIEMSTR
+               MOVE 'CLIENTE NAO ENCONTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 5900-AUDITAR-EXCLUIR-FALHA
+               GO TO 5010-EXCLUIR-NUCLEO-EXIT
+           END-IF
+
+           IF CLI-INATIVO
+               DISPLAY 'CLIENTE JA ESTA INATIVO'
+               CLOSE CLIEMSTR
+               MOVE 'CLIENTE JA ESTAVA INATIVO' TO WS-AUDIT-DESCRICAO
+               PERFORM 5900-AUDITAR-EXCLUIR-FALHA
+               GO TO 5010-EXCLUIR-NUCLEO-EXIT
+           END-IF
+
+           PERFORM 5050-GRAVAR-HISTORICO
+
+           MOVE 'I' TO CLI-STATUS
+           REWRITE CLIENTE-REG
+           CLOSE CLIEMSTR
+
+           DISPLAY 'CLIENTE INATIVADO. CHAVE: ' WS-CHAVE-BUSCA
+
+           MOVE 'C' TO WS-AUDIT-OPERACAO
+           MOVE WS-CHAVE-BUSCA TO WS-AUDIT-CHAVE
+           MOVE 'S' TO WS-AUDIT-RESULTADO
+           MOVE 'CLIENTE INATIVADO' TO WS-AUDIT-DESCRICAO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+       5010-EXCLUIR-NUCLEO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5900-AUDITAR-EXCLUIR-FALHA - REGISTRA NA AUDITORIA UMA
+      * EXCLUSAO QUE NAO PODE SER EFETIVADA.
+      ******************************************************************
+       5900-AUDITAR-EXCLUIR-FALHA.
+           MOVE 'C' TO WS-AUDIT-OPERACAO
+           MOVE WS-CHAVE-BUSCA TO WS-AUDIT-CHAVE
+           MOVE 'N' TO WS-AUDIT-RESULTADO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+
+      ******************************************************************
+      * 5050-GRAVAR-HISTORICO - COPIA O CLIENTE EXCLUIDO PARA O
+      * ARQUIVO DE HISTORICO CLIEHIST, CARIMBANDO DATA/HORA/OPERADOR.
+      ******************************************************************
+       5050-GRAVAR-HISTORICO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+
+           MOVE CLI-CHAVE             TO HIST-CHAVE
+           MOVE CLI-NOME              TO HIST-NOME
+           MOVE WS-LOGRADOURO         TO HIST-LOGRADOURO
+           MOVE WS-NUMERO             TO HIST-NUMERO
+           MOVE WS-COMPLEMENTO        TO HIST-COMPLEMENTO
+           MOVE WS-BAIRRO             TO HIST-BAIRRO
+           MOVE WS-CIDADE             TO HIST-CIDADE
+           MOVE WS-UF                 TO HIST-UF
+           MOVE WS-CEP                TO HIST-CEP
+           MOVE CLI-STATUS            TO HIST-STATUS
+           MOVE CLI-DATA-INCLUSAO     TO HIST-DATA-INCLUSAO
+           MOVE CLI-DATA-ALTERACAO    TO HIST-DATA-ALTERACAO
+           MOVE WS-DATA-SISTEMA       TO HIST-DATA-EXCLUSAO
+           MOVE WS-HORA-SISTEMA       TO HIST-HORA-EXCLUSAO
+           MOVE WS-OPERADOR-ID        TO HIST-OPERADOR
+
+           OPEN EXTEND CLIEHIST
+           IF WS-FS-CLIEHIST EQUAL '35'
+               OPEN OUTPUT CLIEHIST
+               CLOSE CLIEHIST
+               OPEN EXTEND CLIEHIST
+           END-IF
+           WRITE CLIENTE-HIST-REG
+           CLOSE CLIEHIST.
+
+      ******************************************************************
+      * 5100-REATIVAR - DESFAZ UMA EXCLUSAO LOGICA, VOLTANDO O CLIENTE
+      * PARA O STATUS ATIVO NO CLIEMSTR.
+      ******************************************************************
+       5100-REATIVAR.
+           DISPLAY 'REATIVACAO DE CLIENTE'
+           DISPLAY 'DIGITE A CHAVE DO CLIENTE:'
+           ACCEPT WS-CHAVE-BUSCA
+
+           MOVE 'N' TO WS-CASOU
+           OPEN I-O CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               DISPLAY 'NENHUM CLIENTE CADASTRADO AINDA'
+               MOVE 'NENHUM CLIENTE CADASTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 5910-AUDITAR-REATIVAR-FALHA
+               GO TO 5100-REATIVAR-EXIT
+           END-IF
+
+           MOVE WS-CHAVE-BUSCA TO CLI-CHAVE
+           READ CLIEMSTR KEY IS CLI-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CASOU
+           END-READ
+
+           IF WS-CASOU NOT EQUAL 'S'
+               DISPLAY 'CLIENTE NAO ENCONTRADO'
+               CLOSE CLIEMSTR
+               MOVE 'CLIENTE NAO ENCONTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 5910-AUDITAR-REATIVAR-FALHA
+               GO TO 5100-REATIVAR-EXIT
+           END-IF
+
+           IF CLI-ATIVO
+               DISPLAY 'CLIENTE JA ESTA ATIVO'
+               CLOSE CLIEMSTR
+               MOVE 'CLIENTE JA ESTAVA ATIVO' TO WS-AUDIT-DESCRICAO
+               PERFORM 5910-AUDITAR-REATIVAR-FALHA
+               GO TO 5100-REATIVAR-EXIT
+           END-IF
+
+           MOVE 'A' TO CLI-STATUS
+           REWRITE CLIENTE-REG
+           CLOSE CLIEMSTR
+
+           DISPLAY 'CLIENTE REATIVADO. CHAVE: ' WS-CHAVE-BUSCA
+
+           MOVE 'E' TO WS-AUDIT-OPERACAO
+           MOVE WS-CHAVE-BUSCA TO WS-AUDIT-CHAVE
+           MOVE 'S' TO WS-AUDIT-RESULTADO
+           MOVE 'CLIENTE REATIVADO' TO WS-AUDIT-DESCRICAO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+       5100-REATIVAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5910-AUDITAR-REATIVAR-FALHA - REGISTRA NA AUDITORIA UMA
+      * REATIVACAO QUE NAO PODE SER EFETIVADA.
+      ******************************************************************
+       5910-AUDITAR-REATIVAR-FALHA.
+           MOVE 'E' TO WS-AUDIT-OPERACAO
+           MOVE WS-CHAVE-BUSCA TO WS-AUDIT-CHAVE
+           MOVE 'N' TO WS-AUDIT-RESULTADO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+
+      ******************************************************************
+      * 6000-ALTERAR - LOCALIZA UM CLIENTE PELA CHAVE E PERMITE TROCAR
+      * O LOGRADOURO E/OU O CEP, MANTENDO OS VALORES ANTES/DEPOIS PARA
+      * CONFERENCIA NA TELA.
+      ******************************************************************
+       6000-ALTERAR.
+           DISPLAY 'ALTERACAO DE CLIENTE'
+           DISPLAY 'DIGITE A CHAVE DO CLIENTE:'
+           ACCEPT WS-CHAVE-BUSCA
+
+           PERFORM 6011-ALTERAR-LOCALIZAR
+               THRU 6011-ALTERAR-LOCALIZAR-EXIT
+           IF NOT ALTERAR-LOCALIZADO
+               GO TO 6000-ALTERAR-EXIT
+           END-IF
+
+           PERFORM 6012-ALTERAR-SALVAR-ANTES
+
+           DISPLAY 'LOGRADOURO ATUAL: ' WS-LOGRADOURO-ANTES
+           DISPLAY 'NOVO LOGRADOURO (EM BRANCO MANTEM):'
+           ACCEPT WS-LOGRADOURO-NOVO
+           IF WS-LOGRADOURO-NOVO NOT EQUAL SPACES
+               MOVE WS-LOGRADOURO-NOVO TO WS-LOGRADOURO
+           END-IF
+
+           DISPLAY 'NUMERO ATUAL: ' WS-NUMERO-ANTES
+           DISPLAY 'NOVO NUMERO (ZERO MANTEM):'
+           ACCEPT WS-NUMERO-NOVO
+           IF WS-NUMERO-NOVO NOT EQUAL ZERO
+               MOVE WS-NUMERO-NOVO TO WS-NUMERO
+           END-IF
+
+           DISPLAY 'COMPLEMENTO ATUAL: ' WS-COMPLEMENTO-ANTES
+           DISPLAY 'NOVO COMPLEMENTO (EM BRANCO MANTEM):'
+           ACCEPT WS-COMPLEMENTO-NOVO
+           IF WS-COMPLEMENTO-NOVO NOT EQUAL SPACES
+               MOVE WS-COMPLEMENTO-NOVO TO WS-COMPLEMENTO
+           END-IF
+
+           DISPLAY 'BAIRRO ATUAL: ' WS-BAIRRO-ANTES
+           DISPLAY 'NOVO BAIRRO (EM BRANCO MANTEM):'
+           ACCEPT WS-BAIRRO-NOVO
+           IF WS-BAIRRO-NOVO NOT EQUAL SPACES
+               MOVE WS-BAIRRO-NOVO TO WS-BAIRRO
+           END-IF
+
+           DISPLAY 'CIDADE ATUAL: ' WS-CIDADE-ANTES
+           DISPLAY 'NOVA CIDADE (EM BRANCO MANTEM):'
+           ACCEPT WS-CIDADE-NOVO
+           IF WS-CIDADE-NOVO NOT EQUAL SPACES
+               MOVE WS-CIDADE-NOVO TO WS-CIDADE
+           END-IF
+
+           DISPLAY 'UF ATUAL: ' WS-UF-ANTES
+           DISPLAY 'NOVA UF (EM BRANCO MANTEM):'
+           ACCEPT WS-UF-NOVO
+           IF WS-UF-NOVO NOT EQUAL SPACES
+               MOVE WS-UF-NOVO TO WS-UF
+           END-IF
+
+           DISPLAY 'CEP ATUAL: ' WS-CEP-ANTES
+           DISPLAY 'NOVO CEP (ZERO MANTEM):'
+           ACCEPT WS-CEP-NOVO
+           IF WS-CEP-NOVO NOT EQUAL ZERO
+               MOVE WS-CEP-NOVO TO WS-CEP
+               PERFORM 3100-VALIDAR-CEP
+               PERFORM UNTIL CEP-VALIDO
+                   DISPLAY 'CEP FORA DA FAIXA VALIDA - DIGITE'
+                   DISPLAY 'NOVAMENTE:'
+                   ACCEPT WS-CEP
+                   PERFORM 3100-VALIDAR-CEP
+               END-PERFORM
+           END-IF
+
+           PERFORM 6013-ALTERAR-GRAVAR
+
+           DISPLAY '--- ALTERACAO CONCLUIDA ---'
+           DISPLAY 'LOGRADOURO ANTES : ' WS-LOGRADOURO-ANTES
+           DISPLAY 'LOGRADOURO DEPOIS: ' WS-LOGRADOURO
+           DISPLAY 'NUMERO ANTES : ' WS-NUMERO-ANTES
+           DISPLAY 'NUMERO DEPOIS: ' WS-NUMERO
+           DISPLAY 'COMPLEMENTO ANTES : ' WS-COMPLEMENTO-ANTES
+           DISPLAY 'COMPLEMENTO DEPOIS: ' WS-COMPLEMENTO
+           DISPLAY 'BAIRRO ANTES : ' WS-BAIRRO-ANTES
+           DISPLAY 'BAIRRO DEPOIS: ' WS-BAIRRO
+           DISPLAY 'CIDADE ANTES : ' WS-CIDADE-ANTES
+           DISPLAY 'CIDADE DEPOIS: ' WS-CIDADE
+           DISPLAY 'UF ANTES : ' WS-UF-ANTES
+           DISPLAY 'UF DEPOIS: ' WS-UF
+           DISPLAY 'CEP ANTES : ' WS-CEP-ANTES
+           DISPLAY 'CEP DEPOIS: ' WS-CEP.
+       6000-ALTERAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6011-ALTERAR-LOCALIZAR - LOCALIZA PELA CHAVE JA CARREGADA EM
+      * WS-CHAVE-BUSCA E DEIXA O CLIEMSTR ABERTO I-O, POSICIONADO NO
+      * REGISTRO ENCONTRADO, PRONTO PARA REWRITE.  WS-ALTERAR-OK
+      * INDICA SE A LOCALIZACAO DEU CERTO.  USADA TANTO POR 6000-ALTERAR
+      * (DIGITACAO) QUANTO POR 8140-LOTE-ALTERAR (PROCESSAMENTO EM
+      * LOTE).
+      ******************************************************************
+       6011-ALTERAR-LOCALIZAR.
+           MOVE 'N' TO WS-CASOU
+           MOVE 'N' TO WS-ALTERAR-OK
+           OPEN I-O CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               DISPLAY 'NENHUM CLIENTE CADASTRADO AINDA'
+               MOVE 'NENHUM CLIENTE CADASTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 6900-AUDITAR-ALTERAR-FALHA
+               GO TO 6011-ALTERAR-LOCALIZAR-EXIT
+           END-IF
+
+           MOVE WS-CHAVE-BUSCA TO CLI-CHAVE
+           READ CLIEMSTR KEY IS CLI-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CASOU
+           END-READ
+
+           IF WS-CASOU NOT EQUAL 'S'
+               DISPLAY 'CLIENTE NAO ENCONTRADO'
+               CLOSE CLIEMSTR
+               MOVE 'CLIENTE NAO ENCONTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 6900-AUDITAR-ALTERAR-FALHA
+               GO TO 6011-ALTERAR-LOCALIZAR-EXIT
+           END-IF
+
+           IF CLI-INATIVO
+               DISPLAY 'CLIENTE INATIVO - REATIVE ANTES DE ALTERAR'
+               CLOSE CLIEMSTR
+               MOVE 'CLIENTE INATIVO' TO WS-AUDIT-DESCRICAO
+               PERFORM 6900-AUDITAR-ALTERAR-FALHA
+               GO TO 6011-ALTERAR-LOCALIZAR-EXIT
+           END-IF
+
+           MOVE 'S' TO WS-ALTERAR-OK.
+       6011-ALTERAR-LOCALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6012-ALTERAR-SALVAR-ANTES - GUARDA OS VALORES ATUAIS DO
+      * ENDERECO ANTES DE APLICAR AS MUDANCAS, PARA O CONFERE
+      * ANTES/DEPOIS.
+      ******************************************************************
+       6012-ALTERAR-SALVAR-ANTES.
+           MOVE WS-LOGRADOURO TO WS-LOGRADOURO-ANTES
+           MOVE WS-NUMERO     TO WS-NUMERO-ANTES
+           MOVE WS-COMPLEMENTO TO WS-COMPLEMENTO-ANTES
+           MOVE WS-BAIRRO     TO WS-BAIRRO-ANTES
+           MOVE WS-CIDADE     TO WS-CIDADE-ANTES
+           MOVE WS-UF         TO WS-UF-ANTES
+           MOVE WS-CEP        TO WS-CEP-ANTES.
+
+      ******************************************************************
+      * 6013-ALTERAR-GRAVAR - CARIMBA A DATA DE ALTERACAO, REGRAVA O
+      * CLIENTE JA ATUALIZADO EM WS-LOGRADOURO/.../WS-CEP E GRAVA A
+      * AUDITORIA DE SUCESSO.
+      ******************************************************************
+       6013-ALTERAR-GRAVAR.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA TO CLI-DATA-ALTERACAO
+
+           REWRITE CLIENTE-REG
+           CLOSE CLIEMSTR
+
+           MOVE 'D' TO WS-AUDIT-OPERACAO
+           MOVE WS-CHAVE-BUSCA TO WS-AUDIT-CHAVE
+           MOVE 'S' TO WS-AUDIT-RESULTADO
+           MOVE 'CLIENTE ALTERADO' TO WS-AUDIT-DESCRICAO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+
+      ******************************************************************
+      * 6900-AUDITAR-ALTERAR-FALHA - REGISTRA NA AUDITORIA UMA
+      * ALTERACAO QUE NAO PODE SER EFETIVADA.
+      ******************************************************************
+       6900-AUDITAR-ALTERAR-FALHA.
+           MOVE 'D' TO WS-AUDIT-OPERACAO
+           MOVE WS-CHAVE-BUSCA TO WS-AUDIT-CHAVE
+           MOVE 'N' TO WS-AUDIT-RESULTADO
+           PERFORM 7000-GRAVAR-AUDITORIA.
+
+      ******************************************************************
+      * 7000-GRAVAR-AUDITORIA - REGISTRA NO CLIAUDIT QUEM FEZ O QUE,
+      * QUANDO, E O RESULTADO.  CHAMADA POR TODAS AS OPERACOES DO
+      * SUBMENU (INCLUIR/CONSULTAR/EXCLUIR/ALTERAR/REATIVAR).
+      ******************************************************************
+       7000-GRAVAR-AUDITORIA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+
+           MOVE WS-DATA-SISTEMA      TO AUDIT-DATA
+           MOVE WS-HORA-SISTEMA      TO AUDIT-HORA
+           MOVE WS-OPERADOR-ID       TO AUDIT-OPERADOR
+           MOVE WS-AUDIT-OPERACAO    TO AUDIT-OPERACAO
+           MOVE WS-AUDIT-CHAVE       TO AUDIT-CHAVE
+           MOVE WS-AUDIT-RESULTADO   TO AUDIT-RESULTADO
+           MOVE WS-AUDIT-DESCRICAO   TO AUDIT-DESCRICAO
+
+           OPEN EXTEND CLIAUDIT
+           IF WS-FS-CLIAUDIT EQUAL '35'
+               OPEN OUTPUT CLIAUDIT
+               CLOSE CLIAUDIT
+               OPEN EXTEND CLIAUDIT
+           END-IF
+           WRITE AUDIT-REG
+           CLOSE CLIAUDIT.
+
+      ******************************************************************
+      * 8000-PROCESSAR-LOTE - LE O ARQUIVO CLIELOTE DO INICIO AO FIM,
+      * APLICANDO CADA TRANSACAO A/B/C/D ENFILEIRADA, E EXIBE NO FINAL
+      * UM RESUMO DE QUANTAS TRANSACOES DE CADA OPERACAO DERAM CERTO OU
+      * ERRADO.  USADO PARA PROCESSAR EM UMA SO EXECUCAO UM LOTE DE
+      * INCLUSOES/CONSULTAS/EXCLUSOES/ALTERACOES QUE CHEGARIAM, DE
+      * OUTRO MODO, UMA A UMA PELO SUBMENU INTERATIVO.  O CHECKPOINT
+      * EM CLIELCKP (8050/8060) PERMITE QUE UMA EXECUCAO INTERROMPIDA
+      * NO MEIO SEJA RETOMADA A PARTIR DA ULTIMA TRANSACAO GRAVADA, EM
+      * VEZ DE REAPLICAR O LOTE DESDE O PRIMEIRO REGISTRO.
+      ******************************************************************
+       8000-PROCESSAR-LOTE.
+           DISPLAY 'PROCESSAMENTO EM LOTE - ARQUIVO CLIELOTE'
+
+           MOVE ZERO TO WS-LOTE-A-OK
+           MOVE ZERO TO WS-LOTE-A-ERRO
+           MOVE ZERO TO WS-LOTE-B-OK
+           MOVE ZERO TO WS-LOTE-B-ERRO
+           MOVE ZERO TO WS-LOTE-C-OK
+           MOVE ZERO TO WS-LOTE-C-ERRO
+           MOVE ZERO TO WS-LOTE-D-OK
+           MOVE ZERO TO WS-LOTE-D-ERRO
+           MOVE 'N' TO WS-FIM-CLIELOTE
+
+           PERFORM 8050-CARREGAR-CHECKPOINT-LOTE
+           IF WS-LOTE-CKPT-INICIO NOT EQUAL ZERO
+               DISPLAY 'RETOMANDO LOTE A PARTIR DA TRANSACAO: '
+                   WS-LOTE-CKPT-INICIO
+           END-IF
+
+           OPEN INPUT CLIELOTE
+           IF WS-FS-CLIELOTE NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE LOTE (CLIELOTE) NAO ENCONTRADO'
+               GO TO 8000-PROCESSAR-LOTE-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-LOTE-SEQ-ATUAL
+           PERFORM UNTIL FIM-CLIELOTE
+               READ CLIELOTE
+                   AT END
+                       SET FIM-CLIELOTE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LOTE-SEQ-ATUAL
+                       IF WS-LOTE-SEQ-ATUAL > WS-LOTE-CKPT-INICIO
+                           PERFORM 8100-APLICAR-TRANSACAO-LOTE
+                           PERFORM 8060-GRAVAR-CHECKPOINT-LOTE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CLIELOTE
+
+      * LOTE TODO PROCESSADO - ZERA O CHECKPOINT PARA A PROXIMA CARGA.
+           MOVE ZERO TO WS-LOTE-SEQ-ATUAL
+           PERFORM 8060-GRAVAR-CHECKPOINT-LOTE
+
+           PERFORM 8900-EXIBIR-RESUMO-LOTE.
+       8000-PROCESSAR-LOTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8050-CARREGAR-CHECKPOINT-LOTE - LE CLIELCKP E CARREGA EM
+      * WS-LOTE-CKPT-INICIO A SEQUENCIA DA ULTIMA TRANSACAO JA
+      * PROCESSADA EM UMA EXECUCAO ANTERIOR DESTE MESMO LOTE.  SE O
+      * ARQUIVO NAO EXISTE OU ESTA ZERADO, O LOTE COMECA DO INICIO.
+      ******************************************************************
+       8050-CARREGAR-CHECKPOINT-LOTE.
+           MOVE ZERO TO WS-LOTE-CKPT-INICIO
+           OPEN INPUT CLIELCKP
+           IF WS-FS-CLIELCKP EQUAL '00'
+               READ CLIELCKP
+               IF WS-FS-CLIELCKP EQUAL '00'
+                   MOVE LOTE-CKPT-SEQ TO WS-LOTE-CKPT-INICIO
+               END-IF
+               CLOSE CLIELCKP
+           END-IF.
+
+      ******************************************************************
+      * 8060-GRAVAR-CHECKPOINT-LOTE - GRAVA EM CLIELCKP A SEQUENCIA DA
+      * TRANSACAO QUE ACABOU DE SER APLICADA (WS-LOTE-SEQ-ATUAL), PARA
+      * QUE UMA RETOMADA POSTERIOR SAIBA ONDE CONTINUAR.
+      ******************************************************************
+       8060-GRAVAR-CHECKPOINT-LOTE.
+           MOVE WS-LOTE-SEQ-ATUAL TO LOTE-CKPT-SEQ
+           OPEN OUTPUT CLIELCKP
+           WRITE LOTE-CKPT-REG
+           CLOSE CLIELCKP.
+
+      ******************************************************************
+      * 8100-APLICAR-TRANSACAO-LOTE - DESVIA A TRANSACAO LIDA PARA A
+      * ROTINA DE LOTE CORRESPONDENTE, SEGUNDO LOTE-OPERACAO.
+      ******************************************************************
+       8100-APLICAR-TRANSACAO-LOTE.
+           EVALUATE LOTE-OPERACAO
+               WHEN 'A' PERFORM 8110-LOTE-INCLUIR
+               WHEN 'B' PERFORM 8120-LOTE-CONSULTAR
+                   THRU 8120-LOTE-CONSULTAR-EXIT
+               WHEN 'C' PERFORM 8130-LOTE-EXCLUIR
+               WHEN 'D' PERFORM 8140-LOTE-ALTERAR
+                   THRU 8140-LOTE-ALTERAR-EXIT
+               WHEN OTHER
+                   DISPLAY 'TRANSACAO DE LOTE INVALIDA: ' LOTE-OPERACAO
+                   MOVE LOTE-OPERACAO TO WS-AUDIT-OPERACAO
+                   MOVE ZERO          TO WS-AUDIT-CHAVE
+                   MOVE 'N'           TO WS-AUDIT-RESULTADO
+                   MOVE 'OPERACAO DE LOTE INVALIDA'
+                       TO WS-AUDIT-DESCRICAO
+                   PERFORM 7000-GRAVAR-AUDITORIA
+                   ADD 1 TO WS-LOTE-INVALIDO
+           END-EVALUATE.
+
+      ******************************************************************
+      * 8110-LOTE-INCLUIR - APLICA UMA TRANSACAO 'A' DO LOTE, NOS
+      * MESMOS MOLDES DE 3000-INCLUIR, SO QUE OS DADOS VEM DE
+      * LOTE-DADOS-A EM VEZ DE ACCEPT.
+      ******************************************************************
+       8110-LOTE-INCLUIR.
+           MOVE LOTE-A-NOME        TO WS-NOME
+           MOVE LOTE-A-LOGRADOURO  TO WS-LOGRADOURO
+           MOVE LOTE-A-NUMERO      TO WS-NUMERO
+           MOVE LOTE-A-COMPLEMENTO TO WS-COMPLEMENTO
+           MOVE LOTE-A-BAIRRO      TO WS-BAIRRO
+           MOVE LOTE-A-CIDADE      TO WS-CIDADE
+           MOVE LOTE-A-UF          TO WS-UF
+           MOVE LOTE-A-CEP         TO WS-CEP
+
+           PERFORM 3100-VALIDAR-CEP
+           IF NOT CEP-VALIDO
+               DISPLAY 'LOTE A REJEITADO - CEP INVALIDO: ' WS-CEP
+               MOVE 'A' TO WS-AUDIT-OPERACAO
+               MOVE ZERO TO WS-AUDIT-CHAVE
+               MOVE 'N' TO WS-AUDIT-RESULTADO
+               MOVE 'CEP INVALIDO EM LOTE' TO WS-AUDIT-DESCRICAO
+               PERFORM 7000-GRAVAR-AUDITORIA
+               ADD 1 TO WS-LOTE-A-ERRO
+           ELSE
+               PERFORM 3010-VERIFICAR-DUPLICIDADE
+                   THRU 3010-VERIFICAR-DUPLICIDADE-EXIT
+               IF CLIENTE-DUPLICADO
+                   DISPLAY 'LOTE A REJEITADO - CLIENTE DUPLICADO'
+                   MOVE 'A' TO WS-AUDIT-OPERACAO
+                   MOVE ZERO TO WS-AUDIT-CHAVE
+                   MOVE 'N' TO WS-AUDIT-RESULTADO
+                   MOVE 'CLIENTE DUPLICADO (NOME+CEP) EM LOTE'
+                       TO WS-AUDIT-DESCRICAO
+                   PERFORM 7000-GRAVAR-AUDITORIA
+                   ADD 1 TO WS-LOTE-A-ERRO
+               ELSE
+                   PERFORM 3050-GRAVAR-NOVO-CLIENTE
+                   IF WS-AUDIT-RESULTADO EQUAL 'S'
+                       ADD 1 TO WS-LOTE-A-OK
+                   ELSE
+                       ADD 1 TO WS-LOTE-A-ERRO
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 8120-LOTE-CONSULTAR - APLICA UMA TRANSACAO 'B' DO LOTE,
+      * REAPROVEITANDO A MESMA VARREDURA E CRITERIO DE CASAMENTO DE
+      * 4000-CONSULTAR (4200/4250/4300), SO QUE OS PARAMETROS DE BUSCA
+      * VEM DE LOTE-DADOS-B EM VEZ DE ACCEPT.
+      ******************************************************************
+       8120-LOTE-CONSULTAR.
+           MOVE LOTE-B-TIPO-BUSCA TO WS-TIPO-BUSCA
+           EVALUATE WS-TIPO-BUSCA
+               WHEN 1
+                   MOVE LOTE-B-TERMO TO WS-BUSCA-TERMO
+                   PERFORM 4250-CALCULAR-TAMANHO-TERMO
+               WHEN 2
+                   MOVE LOTE-B-CEP TO WS-BUSCA-CEP
+               WHEN OTHER
+                   DISPLAY 'LOTE B REJEITADO - TIPO DE BUSCA INVALIDO'
+                   MOVE 'TIPO DE BUSCA INVALIDO EM LOTE'
+                       TO WS-AUDIT-DESCRICAO
+                   PERFORM 4900-AUDITAR-CONSULTA-FALHA
+                   ADD 1 TO WS-LOTE-B-ERRO
+                   GO TO 8120-LOTE-CONSULTAR-EXIT
+           END-EVALUATE
+
+           MOVE ZERO TO WS-QTD-ENCONTRADOS
+           MOVE ZERO TO WS-QTD-NA-TELA
+           MOVE 'N' TO WS-FIM-CLIEMSTR
+
+           OPEN INPUT CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               DISPLAY 'LOTE B - NENHUM CLIENTE CADASTRADO'
+               MOVE 'NENHUM CLIENTE CADASTRADO' TO WS-AUDIT-DESCRICAO
+               PERFORM 4900-AUDITAR-CONSULTA-FALHA
+               ADD 1 TO WS-LOTE-B-ERRO
+               GO TO 8120-LOTE-CONSULTAR-EXIT
+           END-IF
+
+           PERFORM UNTIL FIM-CLIEMSTR
+               READ CLIEMSTR NEXT RECORD
+                   AT END
+                       SET FIM-CLIEMSTR TO TRUE
+                   NOT AT END
+                       PERFORM 4200-VERIFICAR-OCORRENCIA
+               END-READ
+           END-PERFORM
+           CLOSE CLIEMSTR
+
+           IF WS-QTD-ENCONTRADOS EQUAL ZERO
+               DISPLAY 'LOTE B - NENHUM CLIENTE ENCONTRADO'
+           ELSE
+               DISPLAY 'LOTE B - TOTAL ENCONTRADO: '
+                   WS-QTD-ENCONTRADOS
+           END-IF
+
+           MOVE 'B' TO WS-AUDIT-OPERACAO
+           MOVE ZERO TO WS-AUDIT-CHAVE
+           MOVE 'S' TO WS-AUDIT-RESULTADO
+           MOVE 'CONSULTA EM LOTE' TO WS-AUDIT-DESCRICAO
+           PERFORM 7000-GRAVAR-AUDITORIA
+           ADD 1 TO WS-LOTE-B-OK.
+       8120-LOTE-CONSULTAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8130-LOTE-EXCLUIR - APLICA UMA TRANSACAO 'C' DO LOTE,
+      * REAPROVEITANDO 5010-EXCLUIR-NUCLEO COM A CHAVE VINDA DE
+      * LOTE-DADOS-C EM VEZ DE ACCEPT.
+      ******************************************************************
+       8130-LOTE-EXCLUIR.
+           MOVE LOTE-C-CHAVE TO WS-CHAVE-BUSCA
+           PERFORM 5010-EXCLUIR-NUCLEO THRU 5010-EXCLUIR-NUCLEO-EXIT
+           IF WS-AUDIT-RESULTADO EQUAL 'S'
+               ADD 1 TO WS-LOTE-C-OK
+           ELSE
+               ADD 1 TO WS-LOTE-C-ERRO
+           END-IF.
+
+      ******************************************************************
+      * 8140-LOTE-ALTERAR - APLICA UMA TRANSACAO 'D' DO LOTE,
+      * REAPROVEITANDO 6011-ALTERAR-LOCALIZAR/6012/6013 COM OS NOVOS
+      * VALORES VINDOS DE LOTE-DADOS-D EM VEZ DE ACCEPT.  AO CONTRARIO
+      * DO SUBMENU INTERATIVO, UM CEP FORA DA FAIXA NAO FICA PEDINDO
+      * REDIGITACAO - A TRANSACAO E REJEITADA E CONTADA COMO ERRO.
+      ******************************************************************
+       8140-LOTE-ALTERAR.
+           MOVE LOTE-D-CHAVE TO WS-CHAVE-BUSCA
+           PERFORM 6011-ALTERAR-LOCALIZAR
+               THRU 6011-ALTERAR-LOCALIZAR-EXIT
+           IF NOT ALTERAR-LOCALIZADO
+               ADD 1 TO WS-LOTE-D-ERRO
+               GO TO 8140-LOTE-ALTERAR-EXIT
+           END-IF
+
+           PERFORM 6012-ALTERAR-SALVAR-ANTES
+
+           IF LOTE-D-LOGRADOURO NOT EQUAL SPACES
+               MOVE LOTE-D-LOGRADOURO TO WS-LOGRADOURO
+           END-IF
+           IF LOTE-D-NUMERO NOT EQUAL ZERO
+               MOVE LOTE-D-NUMERO TO WS-NUMERO
+           END-IF
+           IF LOTE-D-COMPLEMENTO NOT EQUAL SPACES
+               MOVE LOTE-D-COMPLEMENTO TO WS-COMPLEMENTO
+           END-IF
+           IF LOTE-D-BAIRRO NOT EQUAL SPACES
+               MOVE LOTE-D-BAIRRO TO WS-BAIRRO
+           END-IF
+           IF LOTE-D-CIDADE NOT EQUAL SPACES
+               MOVE LOTE-D-CIDADE TO WS-CIDADE
+           END-IF
+           IF LOTE-D-UF NOT EQUAL SPACES
+               MOVE LOTE-D-UF TO WS-UF
+           END-IF
+
+           IF LOTE-D-CEP NOT EQUAL ZERO
+               MOVE LOTE-D-CEP TO WS-CEP
+               PERFORM 3100-VALIDAR-CEP
+               IF NOT CEP-VALIDO
+                   DISPLAY 'LOTE D REJEITADO - CEP INVALIDO: ' WS-CEP
+                   CLOSE CLIEMSTR
+                   MOVE 'CEP INVALIDO EM LOTE' TO WS-AUDIT-DESCRICAO
+                   PERFORM 6900-AUDITAR-ALTERAR-FALHA
+                   ADD 1 TO WS-LOTE-D-ERRO
+                   GO TO 8140-LOTE-ALTERAR-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 6013-ALTERAR-GRAVAR
+           ADD 1 TO WS-LOTE-D-OK
+
+           DISPLAY '--- LOTE D - ALTERACAO CONCLUIDA - CHAVE: '
+               LOTE-D-CHAVE ' ---'
+           DISPLAY 'LOGRADOURO ANTES : ' WS-LOGRADOURO-ANTES
+           DISPLAY 'LOGRADOURO DEPOIS: ' WS-LOGRADOURO
+           DISPLAY 'NUMERO ANTES : ' WS-NUMERO-ANTES
+           DISPLAY 'NUMERO DEPOIS: ' WS-NUMERO
+           DISPLAY 'COMPLEMENTO ANTES : ' WS-COMPLEMENTO-ANTES
+           DISPLAY 'COMPLEMENTO DEPOIS: ' WS-COMPLEMENTO
+           DISPLAY 'BAIRRO ANTES : ' WS-BAIRRO-ANTES
+           DISPLAY 'BAIRRO DEPOIS: ' WS-BAIRRO
+           DISPLAY 'CIDADE ANTES : ' WS-CIDADE-ANTES
+           DISPLAY 'CIDADE DEPOIS: ' WS-CIDADE
+           DISPLAY 'UF ANTES : ' WS-UF-ANTES
+           DISPLAY 'UF DEPOIS: ' WS-UF
+           DISPLAY 'CEP ANTES : ' WS-CEP-ANTES
+           DISPLAY 'CEP DEPOIS: ' WS-CEP.
+       8140-LOTE-ALTERAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8900-EXIBIR-RESUMO-LOTE - MOSTRA NA TELA QUANTAS TRANSACOES DE
+      * CADA OPERACAO FORAM APLICADAS COM SUCESSO E QUANTAS FALHARAM.
+      ******************************************************************
+       8900-EXIBIR-RESUMO-LOTE.
+           DISPLAY '--- RESUMO DO PROCESSAMENTO EM LOTE ---'
+           DISPLAY 'A-INCLUIR   OK: ' WS-LOTE-A-OK
+               ' ERRO: ' WS-LOTE-A-ERRO
+           DISPLAY 'B-CONSULTAR OK: ' WS-LOTE-B-OK
+               ' ERRO: ' WS-LOTE-B-ERRO
+           DISPLAY 'C-EXCLUIR   OK: ' WS-LOTE-C-OK
+               ' ERRO: ' WS-LOTE-C-ERRO
+           DISPLAY 'D-ALTERAR   OK: ' WS-LOTE-D-OK
+               ' ERRO: ' WS-LOTE-D-ERRO
+           DISPLAY 'INVALIDAS: ' WS-LOTE-INVALIDO.
+
+      ******************************************************************
+      * 8500-RELATORIO-REGIONAL - ZERA O CONTADOR DE CADA FAIXA DE CEP
+      * CARREGADA POR 1100-CARREGAR-FAIXAS-CEP (UMA REGIAO = UMA UF),
+      * MANDA 8510 VARRER O CLIEMSTR EM UMA UNICA PASSADA, E DEPOIS
+      * IMPRIME O SUBTOTAL DE CADA REGIAO E O TOTAL GERAL.
+      ******************************************************************
+       8500-RELATORIO-REGIONAL.
+           IF WS-QTD-FAIXAS EQUAL ZERO
+               DISPLAY 'NENHUMA FAIXA DE CEP CARREGADA'
+               GO TO 8500-RELATORIO-REGIONAL-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-QTD-GERAL-REGIOES
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WS-IDX-FAIXA > WS-QTD-FAIXAS
+               MOVE ZERO TO WS-FAIXA-QTD (WS-IDX-FAIXA)
+           END-PERFORM
+
+           DISPLAY '--- RELATORIO REGIONAL DE CLIENTES ---'
+           PERFORM 8510-CONTAR-CLIENTES-REGIAO
+               THRU 8510-CONTAR-CLIENTES-REGIAO-EXIT
+
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WS-IDX-FAIXA > WS-QTD-FAIXAS
+               DISPLAY 'UF ' WS-FAIXA-UF (WS-IDX-FAIXA)
+                   ' CLIENTES: ' WS-FAIXA-QTD (WS-IDX-FAIXA)
+               ADD WS-FAIXA-QTD (WS-IDX-FAIXA) TO WS-QTD-GERAL-REGIOES
+           END-PERFORM
+
+           DISPLAY 'TOTAL GERAL: ' WS-QTD-GERAL-REGIOES.
+       8500-RELATORIO-REGIONAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8510-CONTAR-CLIENTES-REGIAO - VARRE O CLIEMSTR UMA UNICA VEZ;
+      * PARA CADA CLIENTE ATIVO, LOCALIZA A FAIXA DE CEP CORRESPONDENTE
+      * (MESMO CRITERIO DE 3100-VALIDAR-CEP) E SOMA NO CONTADOR DAQUELA
+      * FAIXA (WS-FAIXA-QTD), EM VEZ DE REVARRER O ARQUIVO A CADA UF.
+      ******************************************************************
+       8510-CONTAR-CLIENTES-REGIAO.
+           MOVE 'N' TO WS-FIM-CLIEMSTR
+
+           OPEN INPUT CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               GO TO 8510-CONTAR-CLIENTES-REGIAO-EXIT
+           END-IF
+
+           PERFORM UNTIL FIM-CLIEMSTR
+               READ CLIEMSTR NEXT RECORD
+                   AT END
+                       SET FIM-CLIEMSTR TO TRUE
+                   NOT AT END
+                       IF CLI-ATIVO
+                           PERFORM 8520-LOCALIZAR-REGIAO-CEP
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CLIEMSTR.
+       8510-CONTAR-CLIENTES-REGIAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8520-LOCALIZAR-REGIAO-CEP - LOCALIZA, ENTRE AS FAIXAS CARREGADAS
+      * POR 1100-CARREGAR-FAIXAS-CEP, AQUELA EM QUE O WS-CEP DO CLIENTE
+      * CORRENTE SE ENCAIXA, E SOMA 1 NO CONTADOR DAQUELA FAIXA. PARA NA
+      * PRIMEIRA FAIXA ENCONTRADA (MESMO ESTILO DE 3100-VALIDAR-CEP).
+      ******************************************************************
+       8520-LOCALIZAR-REGIAO-CEP.
+           MOVE 'N' TO WS-REGIAO-ACHADA
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WS-IDX-FAIXA > WS-QTD-FAIXAS
+                       OR REGIAO-ACHADA
+               IF WS-CEP >= WS-FAIXA-INICIO (WS-IDX-FAIXA)
+                   AND WS-CEP <= WS-FAIXA-FIM (WS-IDX-FAIXA)
+                   ADD 1 TO WS-FAIXA-QTD (WS-IDX-FAIXA)
+                   MOVE 'S' TO WS-REGIAO-ACHADA
+               END-IF
+           END-PERFORM.
+       8520-LOCALIZAR-REGIAO-CEP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - ENCERRAMENTO DO PROGRAMA.
+      ******************************************************************
+       9000-FINALIZAR.
+           CONTINUE.
        END PROGRAM CONDICOES.
