@@ -0,0 +1,277 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Razao de contas por cliente - aplica lancamentos de
+      *          debito/credito em lote e emite o balancete.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAZAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIEMSTR ASSIGN TO "CLIEMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CHAVE
+               FILE STATUS IS WS-FS-CLIEMSTR.
+
+           SELECT RAZLOTE ASSIGN TO "RAZLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RAZLOTE.
+
+           SELECT RAZMSTR ASSIGN TO "RAZMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RAZ-CHAVE
+               FILE STATUS IS WS-FS-RAZMSTR.
+
+           SELECT RAZREL ASSIGN TO "RAZREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RAZREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIEMSTR
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENTE-REG.
+           COPY CLIENTE.
+
+       FD  RAZLOTE
+           LABEL RECORDS ARE STANDARD.
+       01  LANC-REG.
+           COPY LANCTO.
+
+       FD  RAZMSTR
+           LABEL RECORDS ARE STANDARD.
+       01  RAZ-CTA-REG.
+           COPY RAZCTA.
+
+       FD  RAZREL
+           LABEL RECORDS ARE STANDARD.
+       01  REL-LINHA-REG.
+           COPY RAZRELAT.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-AREA.
+           03 WS-FS-CLIEMSTR    PIC X(02).
+           03 WS-FS-RAZLOTE     PIC X(02).
+           03 WS-FS-RAZMSTR     PIC X(02).
+           03 WS-FS-RAZREL      PIC X(02).
+
+       77 WS-FIM-RAZLOTE        PIC X(01) VALUE 'N'.
+           88 FIM-RAZLOTE       VALUE 'S'.
+       77 WS-FIM-RAZMSTR        PIC X(01) VALUE 'N'.
+           88 FIM-RAZMSTR       VALUE 'S'.
+
+       77 WS-CLIENTE-OK         PIC X(01).
+           88 CLIENTE-VALIDO    VALUE 'S'.
+       77 WS-CONTA-NOVA         PIC X(01).
+           88 CONTA-NOVA        VALUE 'S'.
+
+       77 WS-QTD-LANC-OK        PIC 9(05) VALUE ZERO.
+       77 WS-QTD-LANC-ERRO      PIC 9(05) VALUE ZERO.
+
+       77 WS-TOTAL-DEBITOS-GERAL  PIC S9(9)V9(2) VALUE ZERO.
+       77 WS-TOTAL-CREDITOS-GERAL PIC S9(9)V9(2) VALUE ZERO.
+       77 WS-DIFERENCA-GERAL      PIC S9(9)V9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR-LANCAMENTOS
+               THRU 2000-PROCESSAR-LANCAMENTOS-EXIT
+           PERFORM 3000-EMITIR-RELATORIO
+               THRU 3000-EMITIR-RELATORIO-EXIT
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - ZERA OS CONTADORES DE LANCAMENTOS ANTES DE
+      * LER O ARQUIVO DE LOTE RAZLOTE.
+      ******************************************************************
+       1000-INICIALIZAR.
+           MOVE ZERO TO WS-QTD-LANC-OK
+           MOVE ZERO TO WS-QTD-LANC-ERRO.
+
+      ******************************************************************
+      * 2000-PROCESSAR-LANCAMENTOS - LE O ARQUIVO RAZLOTE E APLICA CADA
+      * LANCAMENTO DE DEBITO/CREDITO CONTRA A CONTA DO CLIENTE INDICADO.
+      ******************************************************************
+       2000-PROCESSAR-LANCAMENTOS.
+           OPEN INPUT RAZLOTE
+           IF WS-FS-RAZLOTE NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE LANCAMENTOS (RAZLOTE) NAO ENCONTRADO'
+               GO TO 2000-PROCESSAR-LANCAMENTOS-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-FIM-RAZLOTE
+           PERFORM UNTIL FIM-RAZLOTE
+               READ RAZLOTE
+                   AT END
+                       SET FIM-RAZLOTE TO TRUE
+                   NOT AT END
+                       PERFORM 2100-APLICAR-LANCAMENTO
+                           THRU 2100-APLICAR-LANCAMENTO-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE RAZLOTE
+
+           DISPLAY 'LANCAMENTOS APLICADOS: ' WS-QTD-LANC-OK
+               ' REJEITADOS: ' WS-QTD-LANC-ERRO.
+       2000-PROCESSAR-LANCAMENTOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-APLICAR-LANCAMENTO - VALIDA O TIPO E O CLIENTE DE UM
+      * LANCAMENTO (LANC-REG) E ATUALIZA A CONTA CORRESPONDENTE NO
+      * RAZMSTR, CRIANDO-A SE FOR O PRIMEIRO LANCAMENTO DO CLIENTE.
+      ******************************************************************
+       2100-APLICAR-LANCAMENTO.
+           IF NOT LANC-DEBITO AND NOT LANC-CREDITO
+               DISPLAY 'LANCAMENTO REJEITADO - TIPO INVALIDO: '
+                   LANC-TIPO
+               ADD 1 TO WS-QTD-LANC-ERRO
+               GO TO 2100-APLICAR-LANCAMENTO-EXIT
+           END-IF
+
+           PERFORM 2110-VALIDAR-CLIENTE THRU 2110-VALIDAR-CLIENTE-EXIT
+           IF NOT CLIENTE-VALIDO
+               DISPLAY 'LANCAMENTO REJEITADO - CLIENTE INEXISTENTE: '
+                   LANC-CHAVE-CLIENTE
+               ADD 1 TO WS-QTD-LANC-ERRO
+               GO TO 2100-APLICAR-LANCAMENTO-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-CONTA-NOVA
+           OPEN I-O RAZMSTR
+           IF WS-FS-RAZMSTR EQUAL '35'
+               OPEN OUTPUT RAZMSTR
+               CLOSE RAZMSTR
+               OPEN I-O RAZMSTR
+           END-IF
+
+           MOVE LANC-CHAVE-CLIENTE TO RAZ-CHAVE
+           READ RAZMSTR KEY IS RAZ-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-CONTA-NOVA
+                   MOVE ZERO TO RAZ-TOTAL-DEBITOS
+                   MOVE ZERO TO RAZ-TOTAL-CREDITOS
+                   MOVE ZERO TO RAZ-SALDO
+           END-READ
+
+           IF LANC-DEBITO
+               ADD LANC-VALOR TO RAZ-TOTAL-DEBITOS
+               SUBTRACT LANC-VALOR FROM RAZ-SALDO
+           ELSE
+               ADD LANC-VALOR TO RAZ-TOTAL-CREDITOS
+               ADD LANC-VALOR TO RAZ-SALDO
+           END-IF
+           MOVE LANC-DATA TO RAZ-DATA-ULT-LANCTO
+
+           IF CONTA-NOVA
+               WRITE RAZ-CTA-REG
+                   INVALID KEY
+                       DISPLAY 'CONTA DUPLICADA: ' RAZ-CHAVE
+               END-WRITE
+           ELSE
+               REWRITE RAZ-CTA-REG
+           END-IF
+           CLOSE RAZMSTR
+
+           ADD 1 TO WS-QTD-LANC-OK.
+       2100-APLICAR-LANCAMENTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-VALIDAR-CLIENTE - CONFERE SE LANC-CHAVE-CLIENTE EXISTE NO
+      * CLIEMSTR. WS-CLIENTE-OK INDICA O RESULTADO.
+      ******************************************************************
+       2110-VALIDAR-CLIENTE.
+           MOVE 'N' TO WS-CLIENTE-OK
+           OPEN INPUT CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               GO TO 2110-VALIDAR-CLIENTE-EXIT
+           END-IF
+
+           MOVE LANC-CHAVE-CLIENTE TO CLI-CHAVE
+           READ CLIEMSTR KEY IS CLI-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CLIENTE-OK
+           END-READ
+           CLOSE CLIEMSTR.
+       2110-VALIDAR-CLIENTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-EMITIR-RELATORIO - VARRE O RAZMSTR E GRAVA O BALANCETE NO
+      * RAZREL, UMA LINHA POR CONTA MAIS A LINHA DE TOTAIS GERAIS. A
+      * LINHA DE TOTAIS FLAGA SE O TOTAL DE DEBITOS NAO BATE COM O
+      * TOTAL DE CREDITOS.
+      ******************************************************************
+       3000-EMITIR-RELATORIO.
+           OPEN INPUT RAZMSTR
+           IF WS-FS-RAZMSTR NOT EQUAL '00'
+               DISPLAY 'NENHUMA CONTA PARA RELATAR'
+               GO TO 3000-EMITIR-RELATORIO-EXIT
+           END-IF
+
+           OPEN OUTPUT RAZREL
+           MOVE ZERO TO WS-TOTAL-DEBITOS-GERAL
+           MOVE ZERO TO WS-TOTAL-CREDITOS-GERAL
+           MOVE 'N' TO WS-FIM-RAZMSTR
+
+           PERFORM UNTIL FIM-RAZMSTR
+               READ RAZMSTR NEXT RECORD
+                   AT END
+                       SET FIM-RAZMSTR TO TRUE
+                   NOT AT END
+                       ADD RAZ-TOTAL-DEBITOS TO WS-TOTAL-DEBITOS-GERAL
+                       ADD RAZ-TOTAL-CREDITOS TO WS-TOTAL-CREDITOS-GERAL
+                       MOVE RAZ-CHAVE          TO REL-CHAVE
+                       MOVE RAZ-TOTAL-DEBITOS  TO REL-TOTAL-DEBITOS
+                       MOVE RAZ-TOTAL-CREDITOS TO REL-TOTAL-CREDITOS
+                       MOVE RAZ-SALDO          TO REL-SALDO
+                       MOVE SPACES             TO REL-OBSERVACAO
+                       WRITE REL-LINHA-REG
+                       DISPLAY 'CONTA: ' RAZ-CHAVE
+                           ' SALDO: ' RAZ-SALDO
+               END-READ
+           END-PERFORM
+           CLOSE RAZMSTR
+
+           COMPUTE WS-DIFERENCA-GERAL =
+               WS-TOTAL-DEBITOS-GERAL - WS-TOTAL-CREDITOS-GERAL
+
+           MOVE ZERO               TO REL-CHAVE
+           MOVE WS-TOTAL-DEBITOS-GERAL  TO REL-TOTAL-DEBITOS
+           MOVE WS-TOTAL-CREDITOS-GERAL TO REL-TOTAL-CREDITOS
+           MOVE WS-DIFERENCA-GERAL      TO REL-SALDO
+           IF WS-DIFERENCA-GERAL EQUAL ZERO
+               MOVE 'TOTAL GERAL - OK'       TO REL-OBSERVACAO
+           ELSE
+               MOVE 'TOTAL GERAL - NAO BATE' TO REL-OBSERVACAO
+           END-IF
+           WRITE REL-LINHA-REG
+           CLOSE RAZREL
+
+           DISPLAY 'TOTAL DEBITOS : ' WS-TOTAL-DEBITOS-GERAL
+           DISPLAY 'TOTAL CREDITOS: ' WS-TOTAL-CREDITOS-GERAL
+           IF WS-DIFERENCA-GERAL NOT EQUAL ZERO
+               DISPLAY 'ATENCAO - RAZAO NAO BATE. DIFERENCA: '
+                   WS-DIFERENCA-GERAL
+           ELSE
+               DISPLAY 'RAZAO CONFERE - DEBITOS = CREDITOS'
+           END-IF.
+       3000-EMITIR-RELATORIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - ENCERRAMENTO DO PROGRAMA.
+      ******************************************************************
+       9000-FINALIZAR.
+           CONTINUE.
+       END PROGRAM RAZAO.
