@@ -0,0 +1,18 @@
+      ******************************************************************
+      * RAZRELAT - LAYOUT DE UMA LINHA DO RELATORIO DE BALANCETE DO
+      *            RAZAO (ARQUIVO RAZREL)
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY RAZRELAT.
+      *      UMA LINHA POR CONTA DE CLIENTE, MAIS UMA LINHA FINAL COM OS
+      *      TOTAIS GERAIS DE DEBITO/CREDITO E A DIFERENCA ENTRE ELES
+      *      (REL-SALDO NA LINHA DE TOTAL). REL-OBSERVACAO TRAZ O
+      *      RESULTADO DA CONFERENCIA NA LINHA DE TOTAL.
+      ******************************************************************
+           03 REL-CHAVE              PIC 9(06).
+           03 FILLER                 PIC X(03).
+           03 REL-TOTAL-DEBITOS      PIC -9(9).9(2).
+           03 FILLER                 PIC X(03).
+           03 REL-TOTAL-CREDITOS     PIC -9(9).9(2).
+           03 FILLER                 PIC X(03).
+           03 REL-SALDO              PIC -9(9).9(2).
+           03 FILLER                 PIC X(03).
+           03 REL-OBSERVACAO         PIC X(20).
