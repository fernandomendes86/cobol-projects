@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CEPFAIX - LAYOUT DA TABELA DE FAIXAS VALIDAS DE CEP POR UF
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY CEPFAIX.
+      *      CADA LINHA DO ARQUIVO CEPFAIXA TRAZ O INICIO E O FIM DE
+      *      UMA FAIXA DE CEP VALIDA, USADA PARA VALIDAR WS-CEP ANTES
+      *      DE GRAVAR OU ALTERAR UM CLIENTE.
+      ******************************************************************
+           03 CEPF-UF                PIC X(02).
+           03 CEPF-INICIO            PIC 9(08).
+           03 CEPF-FIM               PIC 9(08).
