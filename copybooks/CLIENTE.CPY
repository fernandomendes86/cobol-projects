@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CLIENTE - LAYOUT DO REGISTRO MESTRE DE CLIENTES
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY CLIENTE.
+      *      DEFINE O REGISTRO COMPLETO GRAVADO NO ARQUIVO CLIEMSTR
+      *      PELAS OPERACOES DO CONDICOES.
+      ******************************************************************
+           03 CLI-CHAVE              PIC 9(06).
+           03 CLI-NOME               PIC X(30).
+           COPY ENDERECO.
+           03 CLI-STATUS             PIC X(01).
+               88 CLI-ATIVO          VALUE 'A'.
+               88 CLI-INATIVO        VALUE 'I'.
+           03 CLI-DATA-INCLUSAO      PIC 9(08).
+           03 CLI-DATA-ALTERACAO     PIC 9(08).
+           03 CLI-FILLER             PIC X(10).
