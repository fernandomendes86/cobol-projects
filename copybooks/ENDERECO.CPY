@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ENDERECO - LAYOUT DO ENDERECO COMPLETO DE UM CLIENTE
+      * USO: FACA COPY ENDERECO DENTRO DO REGISTRO QUE VAI CARREGAR O
+      *      ENDERECO (CLIENTE.CPY, CLIHIST.CPY, ETC).  NAO TEM NIVEL
+      *      01 PROPRIO - OS CAMPOS ENTRAM NO NIVEL DO REGISTRO
+      *      HOSPEDEIRO.
+      ******************************************************************
+           03 WS-LOGRADOURO      PIC X(20).
+           03 WS-NUMERO          PIC 9(05).
+           03 WS-COMPLEMENTO     PIC X(10).
+           03 WS-BAIRRO          PIC X(15).
+           03 WS-CIDADE          PIC X(20).
+           03 WS-UF              PIC X(02).
+           03 WS-CEP             PIC 9(08).
