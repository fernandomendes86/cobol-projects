@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CLIHIST - LAYOUT DO HISTORICO DE CLIENTES EXCLUIDOS
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY CLIHIST.
+      *      CADA EXCLUSAO LOGICA GRAVA UMA COPIA DO CLIENTE NESTE
+      *      ARQUIVO (CLIEHIST), COM A DATA/HORA DA EXCLUSAO.
+      ******************************************************************
+           03 HIST-CHAVE              PIC 9(06).
+           03 HIST-NOME               PIC X(30).
+           COPY ENDERECO REPLACING LEADING ==WS-== BY ==HIST-==.
+           03 HIST-STATUS             PIC X(01).
+           03 HIST-DATA-INCLUSAO      PIC 9(08).
+           03 HIST-DATA-ALTERACAO     PIC 9(08).
+           03 HIST-DATA-EXCLUSAO      PIC 9(08).
+           03 HIST-HORA-EXCLUSAO      PIC 9(06).
+           03 HIST-OPERADOR           PIC X(08).
