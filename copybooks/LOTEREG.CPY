@@ -0,0 +1,40 @@
+      ******************************************************************
+      * LOTEREG - LAYOUT DA TRANSACAO DE PROCESSAMENTO EM LOTE
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY LOTEREG.
+      *      CADA LINHA DO ARQUIVO CLIELOTE E UMA TRANSACAO A/B/C/D,
+      *      NO MESMO FORMATO DO SUBMENU INTERATIVO DE CONDICOES.
+      *      LOTE-OPERACAO DEFINE QUAL DAS AREAS REDEFINIDAS ABAIXO
+      *      CONTEM OS DADOS DA TRANSACAO.
+      ******************************************************************
+           03 LOTE-OPERACAO          PIC X(01).
+
+           03 LOTE-DADOS-A.
+               05 LOTE-A-NOME         PIC X(30).
+               05 LOTE-A-LOGRADOURO   PIC X(20).
+               05 LOTE-A-NUMERO       PIC 9(05).
+               05 LOTE-A-COMPLEMENTO  PIC X(10).
+               05 LOTE-A-BAIRRO       PIC X(15).
+               05 LOTE-A-CIDADE       PIC X(20).
+               05 LOTE-A-UF           PIC X(02).
+               05 LOTE-A-CEP          PIC 9(08).
+
+           03 LOTE-DADOS-B REDEFINES LOTE-DADOS-A.
+               05 LOTE-B-TIPO-BUSCA   PIC 9(01).
+               05 LOTE-B-TERMO        PIC X(15).
+               05 LOTE-B-CEP          PIC 9(08).
+               05 FILLER              PIC X(86).
+
+           03 LOTE-DADOS-C REDEFINES LOTE-DADOS-A.
+               05 LOTE-C-CHAVE        PIC 9(06).
+               05 FILLER              PIC X(104).
+
+           03 LOTE-DADOS-D REDEFINES LOTE-DADOS-A.
+               05 LOTE-D-CHAVE        PIC 9(06).
+               05 LOTE-D-LOGRADOURO   PIC X(20).
+               05 LOTE-D-NUMERO       PIC 9(05).
+               05 LOTE-D-COMPLEMENTO  PIC X(10).
+               05 LOTE-D-BAIRRO       PIC X(15).
+               05 LOTE-D-CIDADE       PIC X(20).
+               05 LOTE-D-UF           PIC X(02).
+               05 LOTE-D-CEP          PIC 9(08).
+               05 FILLER              PIC X(24).
