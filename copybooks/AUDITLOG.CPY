@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDITLOG - LAYOUT DO LOG DE AUDITORIA DAS OPERACOES DO MENU
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY AUDITLOG.
+      *      CADA LINHA REGISTRA QUEM FEZ O QUE, QUANDO, E O RESULTADO.
+      ******************************************************************
+           03 AUDIT-DATA              PIC 9(08).
+           03 AUDIT-HORA              PIC 9(06).
+           03 AUDIT-OPERADOR          PIC X(08).
+           03 AUDIT-OPERACAO          PIC X(01).
+           03 AUDIT-CHAVE             PIC 9(06).
+           03 AUDIT-RESULTADO         PIC X(01).
+           03 AUDIT-DESCRICAO         PIC X(40).
