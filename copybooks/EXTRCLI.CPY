@@ -0,0 +1,15 @@
+      ******************************************************************
+      * EXTRCLI - LAYOUT DA LINHA DO EXTRATO DIARIO DE CLIENTES
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY EXTRCLI.
+      *      UMA LINHA POR CLIENTE INCLUIDO, ALTERADO OU EXCLUIDO NO
+      *      DIA, PARA ALIMENTAR O SISTEMA A JUSANTE (ARQUIVO CLIEXTR).
+      ******************************************************************
+           03 EXT-CHAVE              PIC 9(06).
+           03 EXT-TIPO               PIC X(01).
+               88 EXT-INCLUIDO       VALUE 'I'.
+               88 EXT-ALTERADO       VALUE 'A'.
+               88 EXT-EXCLUIDO       VALUE 'E'.
+           03 EXT-NOME               PIC X(30).
+           COPY ENDERECO REPLACING LEADING ==WS-== BY ==EXT-==.
+           03 EXT-STATUS             PIC X(01).
+           03 EXT-DATA-EXTRACAO      PIC 9(08).
