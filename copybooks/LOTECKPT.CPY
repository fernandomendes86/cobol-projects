@@ -0,0 +1,10 @@
+      ******************************************************************
+      * LOTECKPT - REGISTRO DE CHECKPOINT DO PROCESSAMENTO EM LOTE
+      * USO: COPY LOTECKPT.  GUARDA A SEQUENCIA (POSICAO NO ARQUIVO
+      *      CLIELOTE) DA ULTIMA TRANSACAO JA APLICADA COM SUCESSO OU
+      *      FALHA CONTROLADA, PARA QUE UM LOTE INTERROMPIDO NO MEIO
+      *      POSSA SER RETOMADO SEM REAPLICAR O QUE JA FOI PROCESSADO.
+      *      ZERO SIGNIFICA "NENHUM LOTE EM ANDAMENTO" (ARQUIVO TODO
+      *      PROCESSADO OU AINDA NAO INICIADO).
+      ******************************************************************
+           03 LOTE-CKPT-SEQ         PIC 9(06).
