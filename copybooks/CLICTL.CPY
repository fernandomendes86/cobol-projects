@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CLICTL - REGISTRO DE CONTROLE DE CHAVE DO ARQUIVO DE CLIENTES
+      * USO: COPY CLICTL.  MANTEM A ULTIMA CHAVE (CLI-CHAVE) ATRIBUIDA,
+      *      PARA QUE O INCLUIR SAIBA QUAL O PROXIMO NUMERO A USAR.
+      ******************************************************************
+           03 CLI-CTL-ULT-CHAVE      PIC 9(06).
