@@ -0,0 +1,11 @@
+      ******************************************************************
+      * RAZCTA - LAYOUT DA CONTA DO RAZAO (SALDO POR CLIENTE)
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY RAZCTA.
+      *      UM REGISTRO POR CLIENTE NO ARQUIVO RAZMSTR, ACUMULANDO OS
+      *      LANCAMENTOS DE DEBITO/CREDITO JA APLICADOS.
+      ******************************************************************
+           03 RAZ-CHAVE              PIC 9(06).
+           03 RAZ-TOTAL-DEBITOS      PIC S9(9)V9(2).
+           03 RAZ-TOTAL-CREDITOS     PIC S9(9)V9(2).
+           03 RAZ-SALDO              PIC S9(9)V9(2).
+           03 RAZ-DATA-ULT-LANCTO    PIC 9(08).
