@@ -0,0 +1,13 @@
+      ******************************************************************
+      * LANCTO - LAYOUT DO LANCAMENTO DE DEBITO/CREDITO DO RAZAO
+      * USO: DECLARE O NIVEL 01 NO PONTO DE USO E FACA COPY LANCTO.
+      *      CADA LINHA DO ARQUIVO RAZLOTE E UM LANCAMENTO CONTRA A
+      *      CONTA DO CLIENTE IDENTIFICADO POR LANC-CHAVE-CLIENTE.
+      ******************************************************************
+           03 LANC-CHAVE-CLIENTE     PIC 9(06).
+           03 LANC-TIPO              PIC X(01).
+               88 LANC-DEBITO        VALUE 'D'.
+               88 LANC-CREDITO       VALUE 'C'.
+           03 LANC-VALOR             PIC S9(9)V9(2).
+           03 LANC-DATA              PIC 9(08).
+           03 LANC-HISTORICO         PIC X(30).
