@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Extrato diario de clientes incluidos, alterados ou
+      *          excluidos, para alimentar o sistema a jusante.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIEMSTR ASSIGN TO "CLIEMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CHAVE
+               FILE STATUS IS WS-FS-CLIEMSTR.
+
+           SELECT CLIAUDIT ASSIGN TO "CLIAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIAUDIT.
+
+           SELECT CLIEXTR ASSIGN TO "CLIEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIEXTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIEMSTR
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENTE-REG.
+           COPY CLIENTE.
+
+       FD  CLIAUDIT
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REG.
+           COPY AUDITLOG.
+
+       FD  CLIEXTR
+           LABEL RECORDS ARE STANDARD.
+       01  EXT-LINHA-REG.
+           COPY EXTRCLI.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS-AREA.
+           03 WS-FS-CLIEMSTR    PIC X(02).
+           03 WS-FS-CLIAUDIT    PIC X(02).
+           03 WS-FS-CLIEXTR     PIC X(02).
+
+       77 WS-FIM-CLIAUDIT       PIC X(01) VALUE 'N'.
+           88 FIM-CLIAUDIT      VALUE 'S'.
+
+       77 WS-DATA-EXTRACAO      PIC 9(08).
+       77 WS-CLIENTE-OK         PIC X(01).
+           88 CLIENTE-ENCONTRADO VALUE 'S'.
+
+       77 WS-QTD-INCLUIDOS      PIC 9(05) VALUE ZERO.
+       77 WS-QTD-ALTERADOS      PIC 9(05) VALUE ZERO.
+       77 WS-QTD-EXCLUIDOS      PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR-AUDITORIA
+               THRU 2000-PROCESSAR-AUDITORIA-EXIT
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - OBTEM A DATA DO SISTEMA (A DATA DO EXTRATO) E
+      * ZERA OS CONTADORES.
+      ******************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-EXTRACAO FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-QTD-INCLUIDOS
+           MOVE ZERO TO WS-QTD-ALTERADOS
+           MOVE ZERO TO WS-QTD-EXCLUIDOS.
+
+      ******************************************************************
+      * 2000-PROCESSAR-AUDITORIA - VARRE O CLIAUDIT PROCURANDO AS
+      * OPERACOES BEM SUCEDIDAS DO DIA (INCLUIR/ALTERAR/EXCLUIR/
+      * REATIVAR) E GRAVA UMA LINHA NO CLIEXTR PARA CADA UMA.
+      ******************************************************************
+       2000-PROCESSAR-AUDITORIA.
+           OPEN INPUT CLIAUDIT
+           IF WS-FS-CLIAUDIT NOT EQUAL '00'
+               DISPLAY 'NENHUM REGISTRO DE AUDITORIA ENCONTRADO'
+               GO TO 2000-PROCESSAR-AUDITORIA-EXIT
+           END-IF
+
+           OPEN OUTPUT CLIEXTR
+           MOVE 'N' TO WS-FIM-CLIAUDIT
+           PERFORM UNTIL FIM-CLIAUDIT
+               READ CLIAUDIT
+                   AT END
+                       SET FIM-CLIAUDIT TO TRUE
+                   NOT AT END
+                       IF AUDIT-DATA EQUAL WS-DATA-EXTRACAO
+                           AND AUDIT-RESULTADO EQUAL 'S'
+                           PERFORM 2100-GRAVAR-LINHA-EXTRATO
+                               THRU 2100-GRAVAR-LINHA-EXTRATO-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CLIAUDIT
+           CLOSE CLIEXTR
+
+           DISPLAY 'INCLUIDOS: ' WS-QTD-INCLUIDOS
+               ' ALTERADOS: ' WS-QTD-ALTERADOS
+               ' EXCLUIDOS: ' WS-QTD-EXCLUIDOS.
+       2000-PROCESSAR-AUDITORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-GRAVAR-LINHA-EXTRATO - A PARTIR DE UM AUDIT-REG JA
+      * QUALIFICADO, CLASSIFICA A OPERACAO (A=INCLUSAO, D/E=ALTERACAO
+      * OU REATIVACAO, C=EXCLUSAO LOGICA), BUSCA O CLIENTE NO CLIEMSTR
+      * PELA CHAVE DA AUDITORIA E GRAVA A LINHA CORRESPONDENTE NO
+      * CLIEXTR. UM REGISTRO DE AUDITORIA SEM O CLIENTE CORRESPONDENTE
+      * NO CLIEMSTR (CHAVE JA REMOVIDA POR OUTRO MEIO) E IGNORADO.
+      ******************************************************************
+       2100-GRAVAR-LINHA-EXTRATO.
+           EVALUATE AUDIT-OPERACAO
+               WHEN 'A'
+                   SET EXT-INCLUIDO TO TRUE
+               WHEN 'D'
+                   SET EXT-ALTERADO TO TRUE
+               WHEN 'E'
+                   SET EXT-ALTERADO TO TRUE
+               WHEN 'C'
+                   SET EXT-EXCLUIDO TO TRUE
+               WHEN OTHER
+                   GO TO 2100-GRAVAR-LINHA-EXTRATO-EXIT
+           END-EVALUATE
+
+           MOVE 'N' TO WS-CLIENTE-OK
+           OPEN INPUT CLIEMSTR
+           IF WS-FS-CLIEMSTR NOT EQUAL '00'
+               GO TO 2100-GRAVAR-LINHA-EXTRATO-EXIT
+           END-IF
+
+           MOVE AUDIT-CHAVE TO CLI-CHAVE
+           READ CLIEMSTR KEY IS CLI-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CLIENTE-OK
+           END-READ
+           CLOSE CLIEMSTR
+
+           IF NOT CLIENTE-ENCONTRADO
+               GO TO 2100-GRAVAR-LINHA-EXTRATO-EXIT
+           END-IF
+
+           MOVE CLI-CHAVE       TO EXT-CHAVE
+           MOVE CLI-NOME        TO EXT-NOME
+           MOVE WS-LOGRADOURO   TO EXT-LOGRADOURO
+           MOVE WS-NUMERO       TO EXT-NUMERO
+           MOVE WS-COMPLEMENTO  TO EXT-COMPLEMENTO
+           MOVE WS-BAIRRO       TO EXT-BAIRRO
+           MOVE WS-CIDADE       TO EXT-CIDADE
+           MOVE WS-UF           TO EXT-UF
+           MOVE WS-CEP          TO EXT-CEP
+           MOVE CLI-STATUS      TO EXT-STATUS
+           MOVE WS-DATA-EXTRACAO TO EXT-DATA-EXTRACAO
+           WRITE EXT-LINHA-REG
+
+           IF EXT-INCLUIDO
+               ADD 1 TO WS-QTD-INCLUIDOS
+           ELSE IF EXT-ALTERADO
+               ADD 1 TO WS-QTD-ALTERADOS
+           ELSE
+               ADD 1 TO WS-QTD-EXCLUIDOS
+           END-IF
+           END-IF.
+       2100-GRAVAR-LINHA-EXTRATO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - ENCERRAMENTO DO PROGRAMA.
+      ******************************************************************
+       9000-FINALIZAR.
+           CONTINUE.
+       END PROGRAM EXTRATO.
